@@ -0,0 +1,458 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBLCSVC2.
+       AUTHOR.        SIMOTIME TECHNOLOGIES.
+      *****************************************************************
+      *  CBLCSVC2 is the reverse counterpart of CBLCSVC1. Where        *
+      *  CBLCSVC1 reads a CUSTLFFL file and creates a CUSTLCSV file,   *
+      *  CBLCSVC2 reads a CUSTLCSV file - including the Header and     *
+      *  Trailer records CBLCSVC1 now writes - and rebuilds it into a  *
+      *  fixed-field CUSTLFFL file, calling CBLCSVR2 to undo the CSV   *
+      *  quote-framing/escaping that CBLCSVR1 applied on the way out.  *
+      *  CUSTLLAYOUT tells it whether the CUSTLCSV file was produced   *
+      *  from the CUSTTXB1 domestic layout or the wider CUSTTXB2       *
+      *  international layout, so it calls CBLCSVR4 instead of        *
+      *  CBLCSVR2 when the CSV was written under CUSTLLAYOUT=2.        *
+      *                                                               *
+      *                                   Record    Record     Key    *
+      *  Function  Name     Organization  Format    Max-Min  Pos-Len  *
+      *  INPUT     CUSTLCSV ASCII/CRLF    VARIABLE   00512            *
+      *                                                               *
+      *  OUTPUT    CUSTLFFL ASCII/CRLF    FIXED      00512            *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTLCSV-FILE  ASSIGN TO       CUSTLCSV
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CUSTLCSV-STATUS.
+           SELECT CUSTLFFL-FILE  ASSIGN TO       CUSTLFFL
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CUSTLFFL-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *    CUSTLCSV-REC is sized to 640 bytes, not 512, to match the   *
+      *    widened CUSTLCSV-REC CBLCSVC1 writes with - a CUSTTXB2 row  *
+      *    with several quote-doubled wide fields can produce a CSV    *
+      *    line longer than the 512-byte fixed-field record it came    *
+      *    from, and this buffer has to be at least as wide as the     *
+      *    longest line CBLCSVC1 can produce or that line is silently  *
+      *    truncated on the way back in.                                *
+       FD  CUSTLCSV-FILE
+           DATA RECORD    IS CUSTLCSV-REC
+           .
+       01  CUSTLCSV-REC.
+           05  CUSTLCSV-DATA-01 PIC X(00640).
+
+       FD  CUSTLFFL-FILE
+           DATA RECORD    IS CUSTLFFL-REC
+           .
+       01  CUSTLFFL-REC.
+           05  CUSTLFFL-DATA-01 PIC X(00512).
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  SIM-TITLE.
+           05  T1 pic X(11) value '* CBLCSVC2 '.
+           05  T2 pic X(34) value 'Convert a CUSTLCSV to a CUSTLFFL  '.
+           05  T3 pic X(10) value ' v10.07.06'.
+           05  T4 pic X(24) value '   helpdesk@simotime.com'.
+       01  SIM-COPYRIGHT.
+           05  C1 pic X(11) value '* CBLCSVC2 '.
+           05  C2 pic X(32) value 'This Data File Convert Member wa'.
+           05  C3 pic X(32) value 's generated by SimoTime Technolo'.
+           05  C4 pic X(04) value 'gies'.
+
+       01  CUSTLCSV-STATUS.
+           05  CUSTLCSV-STATUS-L     pic X.
+           05  CUSTLCSV-STATUS-R     pic X.
+       01  CUSTLCSV-EOF              pic X       value 'N'.
+       01  CUSTLCSV-OPEN-FLAG        pic X       value 'C'.
+
+       01  CUSTLFFL-STATUS.
+           05  CUSTLFFL-STATUS-L     pic X.
+           05  CUSTLFFL-STATUS-R     pic X.
+       01  CUSTLFFL-OPEN-FLAG        pic X       value 'C'.
+
+       01  CUSTLFFL-LRECL            pic 9(5)    value 00512.
+       01  CUSTLCSV-LRECL            pic 9(5)    value 00512.
+
+      *****************************************************************
+      * CUSTLQUOTE and CUSTLDELIM let an operator tell CBLCSVC2 what   *
+      * quote/delimiter bytes CBLCSVC1 was told to use, the same way   *
+      * they tell CBLCSVC1 what to write with.                         *
+      *****************************************************************
+       01  CUSTLCSV-FRAME-PARM       pic X       value SPACE.
+       01  CUSTLCSV-DELIMITER-PARM   pic X       value SPACE.
+
+      *****************************************************************
+      * CUSTTEXT-RECORD/CUSTTEXT2-RECORD is the fixed-field record     *
+      * rebuilt by CBLCSVR2/CBLCSVR4 from the CSV line just read,      *
+      * ready to be moved to CUSTLFFL-REC and written. Only one of the *
+      * two is populated on a given run, selected by CUSTLLAYOUT-FLAG. *
+      *****************************************************************
+       COPY CUSTTXB1.
+       COPY CUSTTXB2.
+
+      *****************************************************************
+      * CUSTLLAYOUT picks which copybook/layout the CUSTLCSV file was  *
+      * produced under, the same way CBLCSVC1 is told what CUSTLFFL    *
+      * layout to read. '1' (the default) is the CUSTTXB1 domestic     *
+      * layout parsed by CBLCSVR2; '2' is the CUSTTXB2 international   *
+      * layout parsed by CBLCSVR4.                                     *
+      *****************************************************************
+       01  CUSTLLAYOUT-FLAG          pic X       value '1'.
+           88  CUSTLLAYOUT-INTERNATIONAL         value '2'.
+
+      *****************************************************************
+      * HEADER-PREFIX/TRAILER-PREFIX identify the Header and Trailer   *
+      * records CBLCSVC1 now writes around the data rows (see          *
+      * CUSTLCSV-HEADER-LINE/CUSTLCSV-TRAILER-LINE in CBLCSVC1), so     *
+      * CBLCSVC2 can skip them instead of trying to convert them. The   *
+      * separator byte is stamped in at CUSTLCSV-OPEN time from        *
+      * CUSTLCSV-EFFECTIVE-DELIM, the same effective delimiter CBLCSVR2 *
+      * uses to parse the data rows, so a CUSTLDELIM override still     *
+      * lines up with what CBLCSVC1 wrote.                              *
+      *****************************************************************
+       01  CUSTLCSV-EFFECTIVE-DELIM  pic X       value ','.
+       01  HEADER-PREFIX.
+           05  HEADER-PREFIX-COL     pic X(3)    value 'KEY'.
+           05  HEADER-PREFIX-DELIM   pic X       value ','.
+       01  TRAILER-PREFIX.
+           05  TRAILER-PREFIX-COL    pic X(7)    value 'TRAILER'.
+           05  TRAILER-PREFIX-DELIM  pic X       value ','.
+
+       01  IO-STATUS.
+           05  IO-STAT1            pic X.
+           05  IO-STAT2            pic X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      pic 9     value 0.
+           05  IO-STATUS-0403      pic 999   value 0.
+       01  TWO-BYTES-BINARY        pic 9(4)  BINARY.
+       01  TWO-BYTES-ALPHA         redefines TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT      pic X.
+           05  TWO-BYTES-RIGHT     pic X.
+
+      *****************************************************************
+      * Message Buffer used by the Z-DISPLAY-MESSAGE-TEXT routine.    *
+      *****************************************************************
+       01  MESSAGE-BUFFER.
+           05  MESSAGE-HEADER      pic X(11)   value '* CBLCSVC2 '.
+           05  MESSAGE-TEXT.
+               10  MESSAGE-TEXT-1  pic X(68)   value SPACES.
+               10  MESSAGE-TEXT-2  pic X(188)  value SPACES.
+
+      *****************************************************************
+       01  PROGRAM-NAME            pic X(8)     value 'CBLCSVC2'.
+
+       01  INFO-STATEMENT.
+           05  INFO-SHORT.
+               10  INFO-ID pic X(8)    value 'Starting'.
+               10  filler  pic X(2)    value ', '.
+               10  filler  pic X(34)
+                   value   'Convert a CUSTLCSV to a CUSTLFFL  '.
+           05  filler      pic X(24)
+               value ' http://www.SimoTime.com'.
+
+       01  APPL-RESULT             pic S9(9)    comp.
+           88  APPL-AOK            value 0.
+           88  APPL-EOF            value 16.
+
+       01  CUSTLCSV-TOTAL.
+           05  CUSTLCSV-RDR  pic 9(9)    value 0.
+           05  filler      pic X(3)    value ' - '.
+           05  filler      pic X(23)   value 'Line count for CUSTLCSV'.
+       01  CUSTLFFL-TOTAL.
+           05  CUSTLFFL-ADD  pic 9(9)    value 0.
+           05  filler      pic X(3)    value ' - '.
+           05  filler      pic X(23)   value 'Line count for CUSTLFFL'.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           move all '*' to MESSAGE-TEXT-1
+           perform Z-DISPLAY-MESSAGE-TEXT
+           move INFO-STATEMENT to MESSAGE-TEXT-1
+           perform Z-DISPLAY-MESSAGE-TEXT
+           move all '*' to MESSAGE-TEXT-1
+           perform Z-DISPLAY-MESSAGE-TEXT
+           perform Z-POST-COPYRIGHT
+           perform CUSTLCSV-OPEN
+           perform CUSTLFFL-OPEN
+
+           perform until CUSTLCSV-STATUS not = '00'
+               perform CUSTLCSV-READ
+               if  CUSTLCSV-STATUS = '00'
+                   add 1 to CUSTLCSV-RDR
+                   if  CUSTLCSV-REC(1:4) = HEADER-PREFIX
+                   or  CUSTLCSV-REC(1:8) = TRAILER-PREFIX
+                       CONTINUE
+                   else
+                       perform BUILD-OUTPUT-RECORD
+                       perform CUSTLFFL-WRITE
+                       if  CUSTLFFL-STATUS = '00'
+                           add 1 to CUSTLFFL-ADD
+                       end-if
+                   end-if
+               end-if
+           end-perform
+
+           move CUSTLCSV-TOTAL to MESSAGE-TEXT
+           perform Z-DISPLAY-MESSAGE-TEXT
+
+           move CUSTLFFL-TOTAL to MESSAGE-TEXT
+           perform Z-DISPLAY-MESSAGE-TEXT
+
+           if  APPL-EOF
+               move 'Complete' to INFO-ID
+           else
+               move 'ABENDING' to INFO-ID
+           end-if
+           move INFO-STATEMENT to MESSAGE-TEXT(1:79)
+           perform Z-DISPLAY-MESSAGE-TEXT
+
+           perform CUSTLFFL-CLOSE
+           perform CUSTLCSV-CLOSE
+           GOBACK.
+
+      *****************************************************************
+       BUILD-OUTPUT-RECORD.
+      *    Extract CALL process...
+           if  CUSTLLAYOUT-INTERNATIONAL
+               call 'CBLCSVR4' using CUSTLCSV-REC
+                                     CUSTTEXT2-RECORD
+                                     CUSTLCSV-FRAME-PARM
+                                     CUSTLCSV-DELIMITER-PARM
+               end-call
+               move CUSTTEXT2-RECORD to CUSTLFFL-REC
+           else
+               call 'CBLCSVR2' using CUSTLCSV-REC
+                                     CUSTTEXT-RECORD
+                                     CUSTLCSV-FRAME-PARM
+                                     CUSTLCSV-DELIMITER-PARM
+               end-call
+               move CUSTTEXT-RECORD to CUSTLFFL-REC
+           end-if
+           add 00512 to ZERO giving CUSTLFFL-LRECL
+           exit.
+
+      *****************************************************************
+      * I/O Routines for the INPUT File...                            *
+      *****************************************************************
+       CUSTLCSV-CLOSE.
+           add 8 to ZERO giving APPL-RESULT.
+           close CUSTLCSV-FILE
+           if  CUSTLCSV-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'CLOSE Failure with CUSTLCSV' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLCSV-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLCSV-READ.
+           read CUSTLCSV-FILE
+           if  CUSTLCSV-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+           else
+               if  CUSTLCSV-STATUS = '10'
+                   add 16 to ZERO giving APPL-RESULT
+               else
+                   add 12 to ZERO giving APPL-RESULT
+               end-if
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               if  APPL-EOF
+                   move 'Y' to CUSTLCSV-EOF
+               else
+                   move 'READ Failure with CUSTLCSV' to MESSAGE-TEXT
+                   perform Z-DISPLAY-MESSAGE-TEXT
+                   move CUSTLCSV-STATUS to IO-STATUS
+                   perform Z-DISPLAY-IO-STATUS
+                   perform Z-ABEND-PROGRAM
+               end-if
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLCSV-OPEN.
+           accept CUSTLLAYOUT-FLAG from ENVIRONMENT 'CUSTLLAYOUT'
+               on EXCEPTION
+                   move '1' to CUSTLLAYOUT-FLAG
+           end-accept
+           accept CUSTLCSV-FRAME-PARM from ENVIRONMENT 'CUSTLQUOTE'
+               on EXCEPTION
+                   move SPACE to CUSTLCSV-FRAME-PARM
+           end-accept
+           accept CUSTLCSV-DELIMITER-PARM from ENVIRONMENT 'CUSTLDELIM'
+               on EXCEPTION
+                   move SPACE to CUSTLCSV-DELIMITER-PARM
+           end-accept
+           move ',' to CUSTLCSV-EFFECTIVE-DELIM
+           if  CUSTLCSV-DELIMITER-PARM not = SPACE
+               move CUSTLCSV-DELIMITER-PARM to CUSTLCSV-EFFECTIVE-DELIM
+           end-if
+           move CUSTLCSV-EFFECTIVE-DELIM to HEADER-PREFIX-DELIM
+           move CUSTLCSV-EFFECTIVE-DELIM to TRAILER-PREFIX-DELIM
+           add 8 to ZERO giving APPL-RESULT.
+           open input CUSTLCSV-FILE
+           if  CUSTLCSV-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+               move 'O' to CUSTLCSV-OPEN-FLAG
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'OPEN Failure with CUSTLCSV' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLCSV-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+
+      *****************************************************************
+      * I/O Routines for the OUTPUT File...                           *
+      *****************************************************************
+       CUSTLFFL-WRITE.
+           if  CUSTLFFL-OPEN-FLAG = 'C'
+               perform CUSTLFFL-OPEN
+           end-if
+           write CUSTLFFL-REC
+           if  CUSTLFFL-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+           else
+               if  CUSTLFFL-STATUS = '10'
+                   add 16 to ZERO giving APPL-RESULT
+               else
+                   add 12 to ZERO giving APPL-RESULT
+               end-if
+           end-if.
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'WRITE Failure with CUSTLFFL' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLFFL-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLFFL-OPEN.
+           add 8 to ZERO giving APPL-RESULT.
+           open OUTPUT CUSTLFFL-FILE
+           if  CUSTLFFL-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+               move 'O' to CUSTLFFL-OPEN-FLAG
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'OPEN Failure with CUSTLFFL' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLFFL-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLFFL-CLOSE.
+           add 8 to ZERO giving APPL-RESULT.
+           close CUSTLFFL-FILE
+           if  CUSTLFFL-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+               move 'C' to CUSTLFFL-OPEN-FLAG
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'CLOSE Failure with CUSTLFFL' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLFFL-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+
+      *****************************************************************
+      * The following Z-ROUTINES provide administrative functions     *
+      * for this program.                                             *
+      *****************************************************************
+      * ABEND the program, post a message to the console and issue    *
+      * a STOP RUN.                                                   *
+      *****************************************************************
+       Z-ABEND-PROGRAM.
+           if  MESSAGE-TEXT not = SPACES
+               perform Z-DISPLAY-MESSAGE-TEXT
+           end-if
+           move 'PROGRAM-IS-ABENDING...'  to MESSAGE-TEXT
+           perform Z-DISPLAY-MESSAGE-TEXT
+           add 12 to ZERO giving RETURN-CODE
+           STOP RUN.
+      *    exit.
+
+      *****************************************************************
+      * Display CONSOLE messages...                                   *
+      *****************************************************************
+       Z-DISPLAY-MESSAGE-TEXT.
+           if MESSAGE-TEXT-2 = SPACES
+               display MESSAGE-BUFFER(1:79)
+           else
+               display MESSAGE-BUFFER
+           end-if
+           move all SPACES to MESSAGE-TEXT
+           exit.
+
+      *****************************************************************
+      * Display the file status bytes. This routine will display as   *
+      * four digits. If the full two byte file status is numeric it   *
+      * will display as 00nn. If the 1st byte is a numeric nine (9)   *
+      * the second byte will be treated as a binary number and will   *
+      * display as 9nnn.                                              *
+      *****************************************************************
+       Z-DISPLAY-IO-STATUS.
+           if  IO-STATUS not NUMERIC
+           or  IO-STAT1 = '9'
+               move IO-STAT1 to IO-STATUS-04(1:1)
+               subtract TWO-BYTES-BINARY from TWO-BYTES-BINARY
+               move IO-STAT2 to TWO-BYTES-RIGHT
+               add TWO-BYTES-BINARY to ZERO giving IO-STATUS-0403
+               move 'File Status is: nnnn' to MESSAGE-TEXT
+               move IO-STATUS-04 to MESSAGE-TEXT(17:4)
+               perform Z-DISPLAY-MESSAGE-TEXT
+           else
+               move '0000' to IO-STATUS-04
+               move IO-STATUS to IO-STATUS-04(3:2)
+               move 'File Status is: nnnn' to MESSAGE-TEXT
+               move IO-STATUS-04 to MESSAGE-TEXT(17:4)
+               perform Z-DISPLAY-MESSAGE-TEXT
+           end-if
+           exit.
+
+      *****************************************************************
+      * Post the copyright message to the console...                  *
+      *****************************************************************
+       Z-POST-COPYRIGHT.
+           move SIM-COPYRIGHT to MESSAGE-TEXT-1
+           perform Z-DISPLAY-MESSAGE-TEXT
+           exit.
+      *****************************************************************
