@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBLCSVR1.
+       AUTHOR.        SIMOTIME TECHNOLOGIES.
+      *****************************************************************
+      *           This routine was generated by SimoREC1              *
+      *             A product of SimoTime Technologies                *
+      *        Our e-mail address is: helpdesk@simotime.com           *
+      *     Also, visit our Web Site at http://www.simotime.com       *
+      *  Generation Date: 2012/01/16  Generation Time: 13:01:02:38    *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  NGZU-12-00.
+           05  NRZU-12-00  pic  9(12).
+
+       01  IX-P1               pic 9(9)      value 0.
+       01  IX-P2               pic 9(9)      value 0.
+       01  IX-NP               pic 9(5)      value 0.
+       01  IX-L1               pic 9(9)      value 0.
+       01  RA-P1               pic 9(3)      value 0.
+       01  RA-P2               pic 9(3)      value 0.
+       01  COLUMN-NUMBER       pic 9(5)      value 0.
+       01  WORK-AREA-X.
+           05  WORK-AREA-X1    pic X         value '"'.
+           05  WORK-AREA       pic X(00544)  value SPACES.
+       01  WORK-AREA-X2        pic X(00512)  value SPACES.
+       01  FRAME-STOP.
+           05  FRAME-BYTE      pic X         value '"'.
+           05  DELIMITER-BYTE  pic X         value ','.
+       01  FRAME-FLAG          pic X         value 'N'.
+       01  O-FLAG              pic X(3)      value 'CSV'.
+       01  BYTE-Y              pic X         value 'Y'.
+       01  BYTE-N              pic X         value 'N'.
+       01  FRAME-COUNT         pic 9(5)      value 0.
+       01  DELIM-COUNT         pic 9(5)      value 0.
+       01  FFL-SIZE            pic 9(5)      value 0.
+       01  CSV-SIZE            pic 9(5)      value 0.
+       01  LAST-NON-SPACE-BYTE pic 9(5)      value 0.
+       01  SIGN-BYTE           pic X         value SPACE.
+       01  DIG-POS             pic 9(3).
+       01  DIG-LEN             pic 9(3).
+       01  DIG-CTL             pic 9(3).
+       01  DEC-POS             pic 9(3).
+       01  DEC-LEN             pic 9(3).
+       01  DEC-CTL             pic 9(3).
+       01  DEC-POINT           pic 9(3).
+       01  FOREIGN-LOCALITY.
+           05  FOREIGN-LOCALITY-STATE    pic X(02).
+           05  FOREIGN-LOCALITY-FILL     pic X      value SPACE.
+           05  FOREIGN-LOCALITY-POSTAL   pic X(12).
+      *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  REC1CALL-REC pic X(00640).
+       COPY CUSTTXB1.
+       01  FRAME-PARM          pic X.
+       01  DELIMITER-PARM      pic X.
+      *
+      *****************************************************************
+       PROCEDURE DIVISION using REC1CALL-REC
+                                CUSTTEXT-RECORD
+                                FRAME-PARM
+                                DELIMITER-PARM.
+      *
+           add 1 to ZERO giving IX-NP
+           move all SPACES
+             to REC1CALL-REC
+      *
+      *    A caller may override the default quote/delimiter bytes
+      *    so operators can switch output format without a recompile.
+           if  FRAME-PARM not = SPACE
+               move FRAME-PARM to FRAME-BYTE
+               move FRAME-PARM to WORK-AREA-X1
+           end-if
+           if  DELIMITER-PARM not = SPACE
+               move DELIMITER-PARM to DELIMITER-BYTE
+           end-if
+      *
+      *    Number-UnSign move, CUSTTEXT-KEY
+           add 00012 to ZERO giving FFL-SIZE
+           if CUSTTEXT-KEY is NUMERIC
+              add CUSTTEXT-KEY to ZERO giving NRZU-12-00
+           else
+              move ZERO to NRZU-12-00
+           end-if
+           move SPACES to WORK-AREA-X2
+           move NGZU-12-00 to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT-STATUS
+           add 00001 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT-STATUS to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT-LAST-NAME
+           add 00028 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT-LAST-NAME to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT-FIRST-NAME
+           add 00020 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT-FIRST-NAME to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT-STREET-ADDR-01
+           add 00048 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT-STREET-ADDR-01
+                                      to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT-STREET-ADDR-02
+           add 00048 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT-STREET-ADDR-02
+                                      to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT-CITY
+           add 00016 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT-CITY to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    The State/Postal-Code columns are laid out for the domestic
+      *    record by default. A Foreign record carries its province
+      *    and postal code in the same two fields but in formats wider
+      *    than CUSTTEXT-STATE/CUSTTEXT-POSTAL-CODE were sized for, so
+      *    they are combined into one CSV column with a separating
+      *    space and the other column is emitted blank, holding the
+      *    CSV column count steady for every CUSTTEXT-STATUS value.
+           evaluate true
+               when CUSTTEXT-STATUS-FOREIGN
+                   perform CONVERT-FOREIGN-LOCALITY
+               when other
+                   perform CONVERT-DOMESTIC-LOCALITY
+           end-evaluate
+           GOBACK.
+      *
+      *****************************************************************
+       CONVERT-DOMESTIC-LOCALITY.
+      *    String Move, CUSTTEXT-STATE
+           add 00002 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT-STATE to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT-POSTAL-CODE
+           add 00012 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT-POSTAL-CODE to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+           exit.
+      *
+      *****************************************************************
+       CONVERT-FOREIGN-LOCALITY.
+      *    String Move, CUSTTEXT-STATE and CUSTTEXT-POSTAL-CODE,
+      *    combined into a single column.
+           move SPACES to FOREIGN-LOCALITY
+           move CUSTTEXT-STATE to FOREIGN-LOCALITY-STATE
+           move CUSTTEXT-POSTAL-CODE to FOREIGN-LOCALITY-POSTAL
+           add 00015 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move FOREIGN-LOCALITY to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, blank column holding the CSV column count
+           add 00001 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+           exit.
+      *
+      *****************************************************************
+       POST-TEXT-TO-CSV.
+      *    This routine does a left-to-right scan of the content
+      *    of a fixed-field. It accumulates counters for the
+      *    embedded Frame or Delimiter bytes.
+      *    If embedded Frame or Delimiters bytes exist in the
+      *    text string within a field then the text string will
+      *    be formated as it is moved to the output buffer.
+      *    The data in the output buffer will start and end with
+      *    a Frame byte
+      *    Embedded Frame bytes will be preceded by a Frame byte
+      *    and embedded Delimiter bytes will be treated as data
+      *    within the output text string.
+      *****************************************************************
+           add 1 to ZERO giving IX-P1
+           add 1 to ZERO giving IX-P2
+           move ZERO to FRAME-COUNT
+           move ZERO to DELIM-COUNT
+           move ZERO to LAST-NON-SPACE-BYTE
+           move SPACES to WORK-AREA
+           perform until IX-P1 > FFL-SIZE
+               move WORK-AREA-X2(IX-P1:1) to WORK-AREA(IX-P2:1)
+               if  WORK-AREA-X2(IX-P1:1) = FRAME-BYTE
+                   add 1 to IX-P2
+                   add 1 to FRAME-COUNT
+                   move FRAME-BYTE to WORK-AREA(IX-P2:1)
+               end-if
+               if  WORK-AREA-X2(IX-P1:1) = DELIMITER-BYTE
+                   add 1 to DELIM-COUNT
+               end-if
+               if  WORK-AREA-X2(IX-P1:1) not = SPACE
+                   add IX-P2 to ZERO giving LAST-NON-SPACE-BYTE
+               end-if
+               add 1 to IX-P1
+               add 1 to IX-P2
+           end-perform
+           if  DELIM-COUNT > 0
+           or  FRAME-COUNT > 0
+               add 1 to LAST-NON-SPACE-BYTE
+               move FRAME-BYTE to WORK-AREA(LAST-NON-SPACE-BYTE:1)
+               add 1 to IX-P2
+               add LAST-NON-SPACE-BYTE to 1 giving CSV-SIZE
+               move WORK-AREA-X to REC1CALL-REC(IX-NP:CSV-SIZE)
+           else
+               add LAST-NON-SPACE-BYTE to ZERO giving CSV-SIZE
+               move WORK-AREA to REC1CALL-REC(IX-NP:CSV-SIZE)
+           end-if
+           add CSV-SIZE to IX-NP
+           move DELIMITER-BYTE to REC1CALL-REC(IX-NP:1)
+           add 1 to IX-NP
+           exit.
+      *****************************************************************
+      *           This routine was generated by SimoREC1              *
+      *             A product of SimoTime Technologies                *
+      *        Our e-mail address is: helpdesk@simotime.com           *
+      *     Also, visit our Web Site at http://www.simotime.com       *
+      *  Generation Date: 2012/01/16  Generation Time: 13:01:02:38    *
+      *****************************************************************
