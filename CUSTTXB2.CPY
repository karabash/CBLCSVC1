@@ -0,0 +1,48 @@
+      *****************************************************************
+      *               CUSTTXB2.CPY - a COBOL Copy File                *
+      *   A wider Customer Text File layout for international use,    *
+      *        used by CSV Demo programs when CUSTLLAYOUT=2.          *
+      *         Copyright (C) 1987-2019 SimoTime Technologies         *
+      *                     All Rights Reserved                       *
+      *              Provided by SimoTime Technologies                *
+      *        Our e-mail address is: helpdesk@simotime.com           *
+      *     Also, visit our Web Site at http://www.simotime.com       *
+      *****************************************************************
+      *    The record length is 512 bytes, the same as CUSTTXB1, so a *
+      *    CUSTLFFL file in either layout can be read with the same   *
+      *    FD. CUSTTEXT2-KEY/-STATUS occupy the same bytes as          *
+      *    CUSTTEXT-KEY/-STATUS in CUSTTXB1, but the remaining fields  *
+      *    are carved wider out of CUSTTXB1's 325-byte FILLER so a     *
+      *    province/postal format that does not fit the domestic      *
+      *    field widths is not truncated or combined into one column.  *
+      *
+      *    Column  Field Name                Size
+      *       -    ------------------------   --
+      *       A    CUSTTEXT2-KEY              12
+      *       B    CUSTTEXT2-STATUS           01
+      *       C    CUSTTEXT2-LAST-NAME        28
+      *       D    CUSTTEXT2-FIRST-NAME       20
+      *       E    CUSTTEXT2-STREET-ADDR-01   60
+      *       F    CUSTTEXT2-STREET-ADDR-02   60
+      *       G    CUSTTEXT2-CITY             30
+      *       H    CUSTTEXT2-STATE            20
+      *       I    CUSTTEXT2-POSTAL-CODE      20
+      *       -    ------------------------   --
+      *
+       01  CUSTTEXT2-RECORD.
+           05  CUSTTEXT2-KEY            PIC 9(12).
+           05  CUSTTEXT2-STATUS         PIC X.
+               88  CUSTTEXT2-STATUS-ACTIVE    VALUE 'A'.
+               88  CUSTTEXT2-STATUS-INACTIVE  VALUE 'I'.
+               88  CUSTTEXT2-STATUS-FOREIGN   VALUE 'F'.
+           05  CUSTTEXT2-LAST-NAME      PIC X(28).
+           05  CUSTTEXT2-FIRST-NAME     PIC X(20).
+           05  CUSTTEXT2-STREET-ADDR-01 PIC X(60).
+           05  CUSTTEXT2-STREET-ADDR-02 PIC X(60).
+           05  CUSTTEXT2-CITY           PIC X(30).
+           05  CUSTTEXT2-STATE          PIC X(20).
+           05  CUSTTEXT2-POSTAL-CODE    PIC X(20).
+           05  FILLER                  PIC X(261).
+      *
+      ***  CUSTTXB2 - End-of-Copy File - - - - - - - - - - - CUSTTXB2 *
+      *****************************************************************
