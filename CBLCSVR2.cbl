@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBLCSVR2.
+       AUTHOR.        SIMOTIME TECHNOLOGIES.
+      *****************************************************************
+      *  CBLCSVR2 is the reverse counterpart of CBLCSVR1. Where        *
+      *  CBLCSVR1 turns one fixed-field CUSTTEXT-RECORD into one CSV   *
+      *  line, CBLCSVR2 turns one CSV line back into one fixed-field   *
+      *  CUSTTEXT-RECORD, undoing the Frame-byte doubling/wrapping     *
+      *  that CBLCSVR1's POST-TEXT-TO-CSV applies to fields that       *
+      *  contain an embedded Frame or Delimiter byte.                  *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  IX-NP               pic 9(5)      value 0.
+       01  IX-NX               pic 9(5)      value 0.
+       01  IX-P2               pic 9(5)      value 0.
+       01  CSV-LINE-LEN        pic 9(5)      value 00640.
+       01  WORK-AREA-X2        pic X(00512)  value SPACES.
+       01  FRAME-STOP.
+           05  FRAME-BYTE      pic X         value '"'.
+           05  DELIMITER-BYTE  pic X         value ','.
+       01  FRAME-FLAG          pic X         value 'N'.
+       01  FIELD-DONE-FLAG     pic X         value 'N'.
+           88  FIELD-DONE                    value 'Y'.
+       01  FOREIGN-LOCALITY.
+           05  FOREIGN-LOCALITY-STATE    pic X(02).
+           05  FOREIGN-LOCALITY-FILL     pic X      value SPACE.
+           05  FOREIGN-LOCALITY-POSTAL   pic X(12).
+      *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  REC2CALL-REC pic X(00640).
+       COPY CUSTTXB1.
+       01  FRAME-PARM          pic X.
+       01  DELIMITER-PARM      pic X.
+      *
+      *****************************************************************
+       PROCEDURE DIVISION using REC2CALL-REC
+                                CUSTTEXT-RECORD
+                                FRAME-PARM
+                                DELIMITER-PARM.
+      *
+           add 1 to ZERO giving IX-NP
+           move SPACES to CUSTTEXT-RECORD
+      *
+      *    A caller may override the default quote/delimiter bytes
+      *    so this parses whatever CBLCSVR1 was told to write.
+           if  FRAME-PARM not = SPACE
+               move FRAME-PARM to FRAME-BYTE
+           end-if
+           if  DELIMITER-PARM not = SPACE
+               move DELIMITER-PARM to DELIMITER-BYTE
+           end-if
+      *
+      *    String Move, CUSTTEXT-KEY
+           perform PARSE-CSV-FIELD
+           move WORK-AREA-X2(1:12) to CUSTTEXT-KEY
+      *
+      *    String Move, CUSTTEXT-STATUS
+           perform PARSE-CSV-FIELD
+           move WORK-AREA-X2(1:1) to CUSTTEXT-STATUS
+      *
+      *    String Move, CUSTTEXT-LAST-NAME
+           perform PARSE-CSV-FIELD
+           move WORK-AREA-X2(1:28) to CUSTTEXT-LAST-NAME
+      *
+      *    String Move, CUSTTEXT-FIRST-NAME
+           perform PARSE-CSV-FIELD
+           move WORK-AREA-X2(1:20) to CUSTTEXT-FIRST-NAME
+      *
+      *    String Move, CUSTTEXT-STREET-ADDR-01
+           perform PARSE-CSV-FIELD
+           move WORK-AREA-X2(1:48) to CUSTTEXT-STREET-ADDR-01
+      *
+      *    String Move, CUSTTEXT-STREET-ADDR-02
+           perform PARSE-CSV-FIELD
+           move WORK-AREA-X2(1:48) to CUSTTEXT-STREET-ADDR-02
+      *
+      *    String Move, CUSTTEXT-CITY
+           perform PARSE-CSV-FIELD
+           move WORK-AREA-X2(1:16) to CUSTTEXT-CITY
+      *
+      *    The last two columns are laid out for the domestic record
+      *    by default. A Foreign record (see CBLCSVR1) carries them
+      *    combined into the first of the two columns, so the same
+      *    CUSTTEXT-STATUS dispatch used to write them is used here
+      *    to read them back apart.
+           evaluate true
+               when CUSTTEXT-STATUS-FOREIGN
+                   perform CONVERT-FOREIGN-LOCALITY
+               when other
+                   perform CONVERT-DOMESTIC-LOCALITY
+           end-evaluate
+           GOBACK.
+      *
+      *****************************************************************
+       CONVERT-DOMESTIC-LOCALITY.
+      *    String Move, CUSTTEXT-STATE
+           perform PARSE-CSV-FIELD
+           move WORK-AREA-X2(1:2) to CUSTTEXT-STATE
+      *
+      *    String Move, CUSTTEXT-POSTAL-CODE
+           perform PARSE-CSV-FIELD
+           move WORK-AREA-X2(1:12) to CUSTTEXT-POSTAL-CODE
+           exit.
+      *
+      *****************************************************************
+       CONVERT-FOREIGN-LOCALITY.
+      *    String Move, combined CUSTTEXT-STATE/CUSTTEXT-POSTAL-CODE
+           perform PARSE-CSV-FIELD
+           move SPACES to FOREIGN-LOCALITY
+           move WORK-AREA-X2(1:15) to FOREIGN-LOCALITY
+           move FOREIGN-LOCALITY-STATE  to CUSTTEXT-STATE
+           move FOREIGN-LOCALITY-POSTAL to CUSTTEXT-POSTAL-CODE
+      *
+      *    String Move, blank column holding the CSV column count
+           perform PARSE-CSV-FIELD
+           exit.
+      *
+      *****************************************************************
+       PARSE-CSV-FIELD.
+      *    This routine does a left-to-right scan of one CSV column
+      *    starting at IX-NP. A column that starts with a Frame byte
+      *    runs until the closing Frame byte, with a doubled Frame
+      *    byte unescaped back to one; a column that does not start
+      *    with a Frame byte runs until the next Delimiter byte. The
+      *    trailing Delimiter byte is consumed before this routine
+      *    returns, leaving IX-NP positioned at the next column.
+      *****************************************************************
+           move SPACES to WORK-AREA-X2
+           add 1 to ZERO giving IX-P2
+           move 'N' to FRAME-FLAG
+           if  IX-NP <= CSV-LINE-LEN
+           and REC2CALL-REC(IX-NP:1) = FRAME-BYTE
+               move 'Y' to FRAME-FLAG
+               add 1 to IX-NP
+           end-if
+           move 'N' to FIELD-DONE-FLAG
+           perform until FIELD-DONE or IX-NP > CSV-LINE-LEN
+               evaluate true
+                   when FRAME-FLAG = 'Y'
+                   and  REC2CALL-REC(IX-NP:1) = FRAME-BYTE
+                       add 1 to IX-NP giving IX-NX
+                       if  IX-NX <= CSV-LINE-LEN
+                       and REC2CALL-REC(IX-NX:1) = FRAME-BYTE
+                           move FRAME-BYTE to WORK-AREA-X2(IX-P2:1)
+                           add 1 to IX-P2
+                           add 2 to IX-NP
+                       else
+                           add 1 to IX-NP
+                           move 'Y' to FIELD-DONE-FLAG
+                       end-if
+                   when FRAME-FLAG = 'N'
+                   and  REC2CALL-REC(IX-NP:1) = DELIMITER-BYTE
+                       move 'Y' to FIELD-DONE-FLAG
+                   when other
+                       move REC2CALL-REC(IX-NP:1)
+                         to WORK-AREA-X2(IX-P2:1)
+                       add 1 to IX-P2
+                       add 1 to IX-NP
+               end-evaluate
+           end-perform
+           if  IX-NP <= CSV-LINE-LEN
+           and REC2CALL-REC(IX-NP:1) = DELIMITER-BYTE
+               add 1 to IX-NP
+           end-if
+           exit.
+      *****************************************************************
