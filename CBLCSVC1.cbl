@@ -1,913 +1,1388 @@
-
-Comma Delimited File
-Create a CSV File with COBOL	
- 	Table of Contents	 v-16.01.01 - cblcsv01.htm 
- 	Introduction
- 	Programming Objectives
- 	Programming Input and Output
- 	Programming Requirements
- 	Programming Overview
- 	CMD for Batch Job
- 	The COBOL Programs
- 	The COBOL I/O Program
- 	The COBOL Convert Routine
- 	Record Layout, Fixed-Field Length
- 	Summary
- 	Software Agreement and Disclaimer
- 	Downloads and Links
- 	Current Server or Internet Access
- 	Internet Access Required
- 	Glossary of Terms
- 	Comments or Feedback
- 	Company Overview
-The SimoTime Home Page 
-Table of ContentsPrevious SectionNext SectionIntroduction
-This suite of sample programs describes how to read a column oriented file of fixed length records and fixed length fields and create a comma-delimited file (filename.CSV, Comma-Separated-Value) of variable length fields with the leading and trailing spaces removed from each of the fields. If a field (or data string) contains a delimiter character then enclose the field in double quotes. The program may be adjusted to create a delimited file using a tab, semicolon or other character as the delimiter.
-
-We have made a significant effort to ensure the documents and software technologies are correct and accurate. We reserve the right to make changes without notice at any time. The function delivered in this version is based upon the enhancement requests from a specific group of users. The intent is to provide changes as the need arises and in a timeframe that is dependent upon the availability of resources.
-
-Copyright Â© 1987-2022
-SimoTime Technologies and Services
-All Rights Reserved
-
-Table of ContentsPrevious SectionNext SectionProgramming Objectives
-This example illustrates the following functions.
-
-Item	Description
-1	Demonstrate how to read a sequential file (or a Line Sequential file) and create a comma-delimited file using Micro Focus COBOL (Net Express was used for the testing).
-2	Demonstrate how to remove leading spaces from each field.
-3	Demonstrate how to remove trailing spaces from each field.
-4	Demonstrate how to enclose a data string that contains a delimiter character in double quotes.
-5	Describe how to scan the fields to remove the delimiter characters from the data string.
-6	Demonstrate how to omit blank records from the output file.
-7	Provide an example of a Window's CMD file to run the job on Windows using Micro Focus Net Express.
-  A List of Functions Provided in this Sample Suite of Program Members
-Table of ContentsPrevious SectionNext SectionProgramming Input and Output
-The following is an example of a file that contains records with predefined, fixed-length fields. This file will be used to create a Comma Delimited file (filename.CSV).The customer number is in positions 1 through 6. Notice that customer numbers 002200, 002300 and 999999 contain examples of fields with leading spaces and fields that contain a comma in the data string. All the records have trailing spaces in the fields.
-
-The following is the record layout for COBOL.
-
-      *****************************************************************
-      *               CUSTTXB1.CPY - a COBOL Copy File                *
-      *        A Customer Text File used by CSV Demo programs.        *
-      *         Copyright (C) 1987-2019 SimoTime Technologies         *
-      *                     All Rights Reserved                       *
-      *              Provided by SimoTime Technologies                *
-      *        Our e-mail address is: helpdesk@simotime.com           *
-      *     Also, visit our Web Site at http://www.simotime.com       *
-      *****************************************************************
-      *    The record length is 512 bytes.
-      *
-      *    Column  Field Name               Size
-      *       -    -----------------------   --
-      *       A    CUSTTEXT-KEY              12
-      *       B    CUSTTEXT-STATUS           01
-      *       C    CUSTTEXT-LAST-NAME        28
-      *       D    CUSTTEXT-FIRST-NAME       20
-      *       E    CUSTTEXT-STREET-ADDR-01   48
-      *       F    CUSTTEXT-STREET-ADDR-02   48
-      *       G    CUSTTEXT-CITY             16
-      *       H    CUSTTEXT-STATE            02
-      *       I    CUSTTEXT-POSTAL-CODE      12
-      *       -    -----------------------   --
-      *
-       01  CUSTTEXT-RECORD.
-           05  CUSTTEXT-KEY            PIC 9(12).
-           05  CUSTTEXT-STATUS         PIC X.
-           05  CUSTTEXT-LAST-NAME      PIC X(28).
-           05  CUSTTEXT-FIRST-NAME     PIC X(20).
-           05  CUSTTEXT-STREET-ADDR-01 PIC X(48).
-           05  CUSTTEXT-STREET-ADDR-02 PIC X(48).
-           05  CUSTTEXT-CITY           PIC X(16).
-           05  CUSTTEXT-STATE          PIC X(2).
-           05  CUSTTEXT-POSTAL-CODE    PIC X(12).
-           05  FILLER                  PIC X(325).
-      *
-      ***  CUSTTXB1 - End-of-Copy File - - - - - - - - - - - CUSTTXB1 *
-      *****************************************************************
-      *
-
-The following is the column-oriented, LINE SEQUENTIAL (ASCII/Text) file that was used for testing the programs.
-
-000000000100 Anderson                    Adrian              1113 Peachtree Plaza, Suite 111                                                                 Atlanta         GA26101
-000000000200 Brown                       Billie              224 Baker Boulevard                                                                             Baltimore       MD35702
-000000000300 Carson                      Cameron             336 Crenshaw Blvd.                                                                              Cupertino       CA96154
-000000000400 Davidson                    Dion                448 Main Street                                                                                 Wilmington      DE27323
-000000000500 Everest                     Evan                55 5TH Avenue                                                                                   New York        NY10341
-000000000600 Franklin                    Francis             6612 66TH Avenue                                                                                Bedrock         NY11903
-000000000700 Garfunkel                   Gwen                777 77TH Street                                                                                 New York        NY16539
-000000000800 Harrison                    Hilary              888 88TH Street                                                                                 Pocatello       ID79684
-000000000900 Isley                       Isabel              999 99TH Avenue                                                                                 Indianapolis    IN38762
-000000001000 Johnson                     Jamie               1010 Paradise Drive                                                                             Larkspur        CA90504
-000000001100 Kemper                      Kelly               1111 Oak Circle                                                                                 Kansas City     KS55651
-000000001200 Lemond                      Lesley              1212 Lockwood Road                                                                              Mohave Desert   AZ80303
-000000001300 Mitchell                    Marlow              1313 Miller Creek Road                                                                          Anywhere        TX77123
-000000001400 Newman                      Noel                1414 Park Avenue                                                                                Santa Monica    CA90210
-000000001500 Osborn                      Owen                1515 Center Stage                                                                               Rolling Rock    PA36613
-000000001600 Powell                      Pierce              PO Box 1616                                                                                     Ventura         CA97712
-000000001700 Quigley                     Quincy              1717 Farm Hill Road                                                                             Oshkosh         WI43389
-000000001800 Ripley                      Ray                 1818 Alien Lane                                                                                 Wayout          KS55405
-000000001900 Smith                       Sammy               1919 Carnoustie Drive                                                                           Novato          CA94919
-000000002000 Tucker                      Taylor              2020 Sanger Lane                                                                                St. Paul        MN43998
-000000002100 Underwood                   Ulysses             2121 Wall Street                                                                                New York        NY17623
-000000002200 Van Etten                   Valerie                 2222 Vine Street, #22                                                                       Hollywood       CA98775
-000000002300 Wilson                      Wiley               2323 Main Street, #23                                                                             Boston        MA1472
-000000002400 Xray                        Xavier              2424 24TH Street                                                                                Nashville       TN44190
-000000002500 Young                       Yanni               2525 Yonge Street                                                                               Toronto         ON6B74A6
-000000002600 Zenith                      Zebulon             2626 26TH Street                                                                                Dallas          TX71922
-000000123456 Doe                         John                123 Main Street                                                                                 Anywhere        OR88156
-000000999999 Smith                                              99 E Street                                                                                   San Rafael     CA94901
-The following is an example of a Comma Delimited file that was created from reading the preceding Sequential (or LINE Sequential) file that contains records with predefined, fixed fields. This file was created by a COBOL program running on a PC with Micro Focus COBOL (Net Express, version 4.0).
-
-100,,Anderson,Adrian,"1113 Peachtree Plaza, Suite 111",,Atlanta,GA,26101
-200,,Brown,Billie,224 Baker Boulevard,,Baltimore,MD,35702
-300,,Carson,Cameron,336 Crenshaw Blvd.,,Cupertino,CA,96154
-400,,Davidson,Dion,448 Main Street,,Wilmington,DE,27323
-500,,Everest,Evan,55 5TH Avenue,,New York,NY,10341
-600,,Franklin,Francis,6612 66TH Avenue,,Bedrock,NY,11903
-700,,Garfunkel,Gwen,777 77TH Street,,New York,NY,16539
-800,,Harrison,Hilary,888 88TH Street,,Pocatello,ID,79684
-900,,Isley,Isabel,999 99TH Avenue,,Indianapolis,IN,38762
-1000,,Johnson,Jamie,1010 Paradise Drive,,Larkspur,CA,90504
-1100,,Kemper,Kelly,1111 Oak Circle,,Kansas City,KS,55651
-1200,,Lemond,Lesley,1212 Lockwood Road,,Mohave Desert,AZ,80303
-1300,,Mitchell,Marlow,1313 Miller Creek Road,,Anywhere,TX,77123
-1400,,Newman,Noel,1414 Park Avenue,,Santa Monica,CA,90210
-1500,,Osborn,Owen,1515 Center Stage,,Rolling Rock,PA,36613
-1600,,Powell,Pierce,PO Box 1616,,Ventura,CA,97712
-1700,,Quigley,Quincy,1717 Farm Hill Road,,Oshkosh,WI,43389
-1800,,Ripley,Ray,1818 Alien Lane,,Wayout,KS,55405
-1900,,Smith,Sammy,1919 Carnoustie Drive,,Novato,CA,94919
-2000,,Tucker,Taylor,2020 Sanger Lane,,St. Paul,MN,43998
-2100,,Underwood,Ulysses,2121 Wall Street,,New York,NY,17623
-2200,,Van Etten,Valerie,"    2222 Vine Street, #22",,Hollywood,CA,98775
-2300,,Wilson,Wiley,"2323 Main Street, #23",,  Boston,MA,1472
-2400,,Xray,Xavier,2424 24TH Street,,Nashville,TN,44190
-2500,,Young,Yanni,2525 Yonge Street,,Toronto,ON,6B74A6
-2600,,Zenith,Zebulon,2626 26TH Street,,Dallas,TX,71922
-123456,,Doe,John,123 Main Street,,Anywhere,OR,88156
-999999,,Smith,,   99 E Street,, San Rafael,CA,94901
-Table of ContentsPrevious SectionNext SectionProgramming Requirements
-This suite of samples programs will run on the following platforms.
-
-Item	Description
-1	Executes on Windows/XP, Windows/7 and Windows/Server using Micro Focus Net Express and the CMD file provided.
-2	May be ported to run on the Linux and UNIX platforms supported by Micro Focus COBOL.
-  Possible Platforms to Execute this Suite of Sample Programs
-Table of ContentsPrevious SectionNext SectionProgramming Overview
-The main program (CBLCSVC1) will read a Sequential file (TXTGETD1) and produce a 512-byte, variable record length Comma-delimited sequential file (CSVPUTD1). The contents of this file will be variable length fields separated by a comma. The leading and trailing spaces will be removed from each field. Embedded spaces will remain. The source code for the CMD file, the JCL member and the COBOL programs is provided and may be modified to fit your environment.
-
-The following is a flowchart of the job for executing the program to create a Comma Delimited file from a Sequential file of fixed-length fields.
-
- 	 	 	 	 	 	 	
-CBLCSVE1
-cmd
-Start the Job
- 		 
-CUSTLFFL
-LSEQ
-Fixed-Field
- 
- 
-CBLCSVC1
-cbl
- 		 
- 		 
-CUSTLCSV
-LSEQ
-Comma-Separated
-Read a Line Sequential file and create a comma-delimited file, Note-1
- 		 
- 		 
- 		 
- 		 
- 		 
-CBLCSVR1
-cbl
-Do the record content conversion, FFL to CSV
- 		 
-EOJ
-This is End-of-Job.
- 							
-Note-1: LSEQ = Line Sequential File, Record Format may be Comma-Separated-Value or Fixed-Field-Length
-Create a Comma Delimited file from a Sequential file of fixed-length fields
-Color Associations: The  light-green  boxes are unique to SIMOTIME Technologies using an IBM Mainframe System or Micro Focus Enterprise Developer. The  light-red  boxes are unique to the SIMOTIME Technologies using a Linux, UNIX or Windows System and COBOL Technologies such as Micro Focus. The  light-yellow  boxes are SIMOTIME Technologies, Third-party Technologies, decision points or program transitions in the processing logic or program generations. The  light-blue  boxes identify the input/output data structures such as Documents, Spreadsheets, Data Files, VSAM Data Sets, Partitioned Data Set Members (PDSM's) or Relational Tables. The  light-gray  boxes identify a system function or an informational item.
-
-Table of ContentsPrevious SectionNext SectionCMD for Batch Job
-The following (CBLCSVE1.cmd) is a sample of the Windows CMD needed to run this job. This set of programs illustrates the use of Micro Focus COBOL programs that will read a column-oriented, ASCII/Text file with a fixed-field-length (FFL) and create an ASCII/Text file with a comma-separated-values (CSV) format.
-
-@echo OFF
-rem  * *******************************************************************
-rem  *               CBLCSVE1.CMD - a Windows Command File               *
-rem  *         This program is provided by SimoTime Technologies         *
-rem  *           (C) Copyright 1987-2019 All Rights Reserved             *
-rem  *             Web Site URL:   http://www.simotime.com               *
-rem  *                   e-mail:   helpdesk@simotime.com                 *
-rem  * *******************************************************************
-rem  *
-rem  * Text    - COBOL, read an LFFL file and create an LCSV file.
-rem  * Author  - SimoTime Technologies
-rem  * Date    - December 12, 2003
-rem  * Version - 04.01.20
-rem  *
-rem  * This set of programs illustrates the use of COBOL programs to read
-rem  * a column-oriented, ASCII/Text file with a Fixed-Field-Length (FFL)
-rem  * and create an ASCII/Text file with a Comma-Separated-Values (CSV)
-rem  * format.
-rem  *
-rem  * The COBOL program is compiled with the ASSIGN(EXTERNAL) directive.
-rem  * This provides for external file mapping of the file names.
-rem  *
-rem  * This set of programs will run on a Personal Computer with Windows
-rem  * and Micro Focus Net Express.
-rem  *
-rem  *                     ************
-rem  *                     * CblCsvE1 *
-rem  *                     ********cmd*
-rem  *                          *
-rem  *                          *
-rem  *                     ************     ************
-rem  *                     * if EXIST ******* CUSTLCSV *
-rem  *                     *******stmt*  *  ******erase*
-rem  *                          *
-rem  *                          *
-rem  *    ************     ************     ************
-rem  *    * CUSTLFFL ******* CblCsvC1 ******* CUSTLCSV *
-rem  *    *******lffl*     ********cbl*     *******lcsv*
-rem  *                          *
-rem  *                          *
-rem  *                     ************
-rem  *                     *   EOJ    *
-rem  *                     ************
-rem  *
-rem  * Note-1: LCSV=Line Sequential with Comma-Separated-Values format.
-rem  * Note-2: LFFL=Line Sequential with Fixed-Field-Length format.
-rem  *
-rem  * ********************************************************************
-rem  * Step   1 of 2  Set the global environment variables...
-rem  *
-     call ..\Env1BASE
-     if "%SYSLOG%" == "" set syslog=c:\SimoLIBR\LOGS\SimoTime.LOG
-     set JobName=CblCsvE1
-rem  *
-     call SimoNOTE "*******************************************************%JobName%"
-     call SimoNOTE "Starting JobName %JobName%, User is %USERNAME%"
-rem  * *******************************************************************
-rem  * Step   2 of 2  Execute the program, create a CSV file.
-rem  *
-     set CUSTLFFL=%BaseLib1%\DATA\TXT1\SIMOTIME.TEXT.CUSTLFFL.TXT
-     set CUSTLCSV=%BaseLib1%\DATA\WRK1\SIMOTIME.TEXT.CUSTLCSV.CSV
-     set SYSOUT=%BaseLib1%\LOGS\SIMOTIME.SYSOUT.CBLCSVE1.TXT
-     if exist %CUSTLCSV% erase %CUSTLCSV%
-:CblCsvC1
-     run CblCsvC1
-     if not "%ERRORLEVEL%" == "0" set JobStatus=0010
-     if not %JobStatus% == 0000 goto :EojNok
-rem  *
-     if exist %CUSTLCSV% goto :EojAok
-     set JobStatus=0020
-     goto :EojNok
-:EojAok
-     call SimoNOTE "DataTake CUSTLFFL=%CUSTLFFL%"
-     call SimoNOTE "DataMake CUSTLCSV=%CUSTLCSV%"
-     call SimoNOTE "Finished JobName %JobName%, Job Status is %JobStatus%"
-     goto :End
-:EojNok
-     call SimoNOTE "ABENDING JobName %JobName%, Job Status is %JobStatus%"
-:End
-     call SimoNOTE "Conclude SysLog is %SYSLOG%"
-     if not "%1" == "nopause" pause
-
-Table of ContentsPrevious SectionNext SectionThe COBOL Programs
-The conversion process uses two (2) programs. The mainline program does the file I/O and calls the conversion routine to the record content conversion. The following describes the two programs.
-
-Table of ContentsPrevious SectionNext SectionThe COBOL I/O Program
-The following (CBLCSVC1.cbl) is a sample of the Micro Focus COBOL demonstration program. This program will not compile or execute on an IBM Mainframe because of the ORGANIZATION IS LINE SEQUENTIAL on the SELECT statement. If the statement was changed to read ORGANIZATION IS SEQUENTIAL it would run on an IBM Mainframe and "read from" and "write to" a sequential file. The program was tested using Micro Focus Net Express, version 6.0 running on Windows/7.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    .
-       AUTHOR.        SIMOTIMeCopy.
-      *****************************************************************
-      *           This program was generated by SimoZAPS              *
-      *             A product of SimoTime Technologies                *
-      *        Our e-mail address is: helpdesk@simotime.com           *
-      *     Also, visit our Web Site at http://www.simotime.com       *
-      *                                                               *
-      *  Generation Date: 2012-01-16  Generation Time: 13:01:02:16    *
-      *                                                               *
-      *                                   Record    Record     Key    *
-      *  Function  Name     Organization  Format    Max-Min  Pos-Len  *
-      *  INPUT     CUSTLFFL ASCII/CRLF    FIXED      00512            *
-      *                                                               *
-      *  OUTPUT    CUSTLCSV ASCII/CRLF    VARIABLE   00512            *
-      *                                                               *
-      *                                                               *
-      *****************************************************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUSTLFFL-FILE  ASSIGN TO       CUSTLFFL
-                  ORGANIZATION  IS LINE SEQUENTIAL
-                  ACCESS MODE   IS SEQUENTIAL
-                  FILE STATUS   IS CUSTLFFL-STATUS.
-           SELECT CUSTLCSV-FILE  ASSIGN TO       CUSTLCSV
-                  ORGANIZATION  IS LINE SEQUENTIAL
-                  ACCESS MODE   IS SEQUENTIAL
-                  FILE STATUS   IS CUSTLCSV-STATUS.
-
-      *****************************************************************
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CUSTLFFL-FILE
-           DATA RECORD    IS CUSTLFFL-REC
-           .
-       01  CUSTLFFL-REC.
-           05  CUSTLFFL-DATA-01 PIC X(00512).
-
-       FD  CUSTLCSV-FILE
-           DATA RECORD    IS CUSTLCSV-REC
-           .
-       01  CUSTLCSV-REC.
-           05  CUSTLCSV-DATA-01 PIC X(00512).
-
-      *****************************************************************
-      * This program was created with the SYSMASK3.TXT file as the    *
-      * template for the File I/O. It is intended for use with the    *
-      * TransCALL facility that makes a call to a routine that does   *
-      * the actual conversion between EBCDIC and ASCII. For more      *
-      * information or questions contact SimoTime Technologies.       *
-      *                                                               *
-      *        Our e-mail address is: helpdesk@simotime.com           *
-      *     Also, visit our Web Site at http://www.simotime.com       *
-      *                                                               *
-      * The SYSMASK3 provides for the sequential reading of the input *
-      * file and the sequential writing of the output file.           *
-      *                                                               *
-      * This program mask is used with a callable subroutine that     *
-      * will do ASCII/EBCDIC Conversion based on a COBOL Copy File.   *
-      *                                                               *
-      * If the output file is indexed then the input file must be in  *
-      * sequence by the field that will be used to provide the key    *
-      * for the output file.                                          *
-      *                                                               *
-      * If the key field is not in sequence then refer to SYSMASK4    *
-      * to provide for a random add or update of the indexed file.    *
-      *****************************************************************
-       WORKING-STORAGE SECTION.
-       01  SIM-TITLE.
-           05  T1 pic X(11) value '* CBLCSVC1 '.
-           05  T2 pic X(34) value 'Convert a CUSTLFFL to a CUSTLCSV  '.
-           05  T3 pic X(10) value ' v10.07.06'.
-           05  T4 pic X(24) value '   helpdesk@simotime.com'.
-       01  SIM-COPYRIGHT.
-           05  C1 pic X(11) value '* CBLCSVC1 '.
-           05  C2 pic X(32) value 'This Data File Convert Member wa'.
-           05  C3 pic X(32) value 's generated by SimoTime Technolo'.
-           05  C4 pic X(04) value 'gies'.
-
-       01  CUSTLFFL-STATUS.
-           05  CUSTLFFL-STATUS-L     pic X.
-           05  CUSTLFFL-STATUS-R     pic X.
-       01  CUSTLFFL-EOF              pic X       value 'N'.
-       01  CUSTLFFL-OPEN-FLAG        pic X       value 'C'.
-
-       01  CUSTLCSV-STATUS.
-           05  CUSTLCSV-STATUS-L     pic X.
-           05  CUSTLCSV-STATUS-R     pic X.
-       01  CUSTLCSV-EOF              pic X       value 'N'.
-       01  CUSTLCSV-OPEN-FLAG        pic X       value 'C'.
-
-       01  CUSTLFFL-LRECL            pic 9(5)    value 00512.
-       01  CUSTLCSV-LRECL            pic 9(5)    value 00512.
-
-      *****************************************************************
-      * The following buffers are used to create a four-byte status   *
-      * code that may be displayed.                                   *
-      *****************************************************************
-       01  IO-STATUS.
-           05  IO-STAT1            pic X.
-           05  IO-STAT2            pic X.
-       01  IO-STATUS-04.
-           05  IO-STATUS-0401      pic 9     value 0.
-           05  IO-STATUS-0403      pic 999   value 0.
-       01  TWO-BYTES-BINARY        pic 9(4)  BINARY.
-       01  TWO-BYTES-ALPHA         redefines TWO-BYTES-BINARY.
-           05  TWO-BYTES-LEFT      pic X.
-           05  TWO-BYTES-RIGHT     pic X.
-
-      *****************************************************************
-      * Message Buffer used by the Z-DISPLAY-MESSAGE-TEXT routine.    *
-      *****************************************************************
-       01  MESSAGE-BUFFER.
-           05  MESSAGE-HEADER      pic X(11)   value '* CBLCSVC1 '.
-           05  MESSAGE-TEXT.
-               10  MESSAGE-TEXT-1  pic X(68)   value SPACES.
-               10  MESSAGE-TEXT-2  pic X(188)  value SPACES.
-
-      *****************************************************************
-       01  PROGRAM-NAME            pic X(8)     value 'CBLCSVC1'.
-
-       01  INFO-STATEMENT.
-           05  INFO-SHORT.
-               10  INFO-ID pic X(8)    value 'Starting'.
-               10  filler  pic X(2)    value ', '.
-               10  filler  pic X(34)
-                   value   'Convert a CUSTLFFL to a CUSTLCSV  '.
-           05  filler      pic X(24)
-               value ' http://www.SimoTime.com'.
-
-       01  APPL-RESULT             pic S9(9)    comp.
-           88  APPL-AOK            value 0.
-           88  APPL-EOF            value 16.
-
-       01  CUSTLFFL-TOTAL.
-           05  CUSTLFFL-RDR  pic 9(9)    value 0.
-           05  filler      pic X(3)    value ' - '.
-           05  filler      pic X(23)   value 'Line count for CUSTLFFL'.
-       01  CUSTLCSV-TOTAL.
-           05  CUSTLCSV-ADD  pic 9(9)    value 0.
-           05  filler      pic X(3)    value ' - '.
-           05  filler      pic X(23)   value 'Line count for CUSTLCSV'.
-
-      *****************************************************************
-       PROCEDURE DIVISION.
-           move all '*' to MESSAGE-TEXT-1
-           perform Z-DISPLAY-MESSAGE-TEXT
-           move INFO-STATEMENT to MESSAGE-TEXT-1
-           perform Z-DISPLAY-MESSAGE-TEXT
-           move all '*' to MESSAGE-TEXT-1
-           perform Z-DISPLAY-MESSAGE-TEXT
-           perform Z-POST-COPYRIGHT
-           perform CUSTLFFL-OPEN
-           perform CUSTLCSV-OPEN
-
-           perform until CUSTLFFL-STATUS not = '00'
-               perform CUSTLFFL-READ
-               if  CUSTLFFL-STATUS = '00'
-                   add 1 to CUSTLFFL-RDR
-                   perform BUILD-OUTPUT-RECORD
-                   perform CUSTLCSV-WRITE
-                   if  CUSTLCSV-STATUS = '00'
-                       add 1 to CUSTLCSV-ADD
-                   end-if
-               end-if
-           end-perform
-
-           move CUSTLFFL-TOTAL to MESSAGE-TEXT
-           perform Z-DISPLAY-MESSAGE-TEXT
-
-           move CUSTLCSV-TOTAL to MESSAGE-TEXT
-           perform Z-DISPLAY-MESSAGE-TEXT
-
-           if  APPL-EOF
-               move 'Complete' to INFO-ID
-           else
-               move 'ABENDING' to INFO-ID
-           end-if
-           move INFO-STATEMENT to MESSAGE-TEXT(1:79)
-           perform Z-DISPLAY-MESSAGE-TEXT
-
-           perform CUSTLCSV-CLOSE
-           perform CUSTLFFL-CLOSE
-           GOBACK.
-
-      *****************************************************************
-       BUILD-OUTPUT-RECORD.
-      *    Extract CALL process...
-           call 'CBLCSVR1'                        using CUSTLCSV-REC
-                                                        CUSTLFFL-REC
-           add 00512 to ZERO giving CUSTLCSV-LRECL
-           exit.
-
-      *****************************************************************
-      * I/O Routines for the INPUT File...                            *
-      *****************************************************************
-       CUSTLFFL-CLOSE.
-           add 8 to ZERO giving APPL-RESULT.
-           close CUSTLFFL-FILE
-           if  CUSTLFFL-STATUS = '00'
-               subtract APPL-RESULT from APPL-RESULT
-           else
-               add 12 to ZERO giving APPL-RESULT
-           end-if
-           if  APPL-AOK
-               CONTINUE
-           else
-               move 'CLOSE Failure with CUSTLFFL' to MESSAGE-TEXT
-               perform Z-DISPLAY-MESSAGE-TEXT
-               move CUSTLFFL-STATUS to IO-STATUS
-               perform Z-DISPLAY-IO-STATUS
-               perform Z-ABEND-PROGRAM
-           end-if
-           exit.
-      *---------------------------------------------------------------*
-       CUSTLFFL-READ.
-           read CUSTLFFL-FILE
-           if  CUSTLFFL-STATUS = '00'
-               subtract APPL-RESULT from APPL-RESULT
-           else
-               if  CUSTLFFL-STATUS = '10'
-                   add 16 to ZERO giving APPL-RESULT
-               else
-                   add 12 to ZERO giving APPL-RESULT
-               end-if
-           end-if
-           if  APPL-AOK
-               CONTINUE
-           else
-               if  APPL-EOF
-                   move 'Y' to CUSTLFFL-EOF
-               else
-                   move 'READ Failure with CUSTLFFL' to MESSAGE-TEXT
-                   perform Z-DISPLAY-MESSAGE-TEXT
-                   move CUSTLFFL-STATUS to IO-STATUS
-                   perform Z-DISPLAY-IO-STATUS
-                   perform Z-ABEND-PROGRAM
-               end-if
-           end-if
-           exit.
-      *---------------------------------------------------------------*
-       CUSTLFFL-OPEN.
-           add 8 to ZERO giving APPL-RESULT.
-           open input CUSTLFFL-FILE
-           if  CUSTLFFL-STATUS = '00'
-               subtract APPL-RESULT from APPL-RESULT
-               move 'O' to CUSTLFFL-OPEN-FLAG
-           else
-               add 12 to ZERO giving APPL-RESULT
-           end-if
-           if  APPL-AOK
-               CONTINUE
-           else
-               move 'OPEN Failure with CUSTLFFL' to MESSAGE-TEXT
-               perform Z-DISPLAY-MESSAGE-TEXT
-               move CUSTLFFL-STATUS to IO-STATUS
-               perform Z-DISPLAY-IO-STATUS
-               perform Z-ABEND-PROGRAM
-           end-if
-           exit.
-
-      *****************************************************************
-      * I/O Routines for the OUTPUT File...                           *
-      *****************************************************************
-       CUSTLCSV-WRITE.
-           if  CUSTLCSV-OPEN-FLAG = 'C'
-               perform CUSTLCSV-OPEN
-           end-if
-           write CUSTLCSV-REC
-           if  CUSTLCSV-STATUS = '00'
-               subtract APPL-RESULT from APPL-RESULT
-           else
-               if  CUSTLCSV-STATUS = '10'
-                   add 16 to ZERO giving APPL-RESULT
-               else
-                   add 12 to ZERO giving APPL-RESULT
-               end-if
-           end-if.
-           if  APPL-AOK
-               CONTINUE
-           else
-               move 'WRITE Failure with CUSTLCSV' to MESSAGE-TEXT
-               perform Z-DISPLAY-MESSAGE-TEXT
-               move CUSTLCSV-STATUS to IO-STATUS
-               perform Z-DISPLAY-IO-STATUS
-               perform Z-ABEND-PROGRAM
-           end-if
-           exit.
-      *---------------------------------------------------------------*
-       CUSTLCSV-OPEN.
-           add 8 to ZERO giving APPL-RESULT.
-           open OUTPUT CUSTLCSV-FILE
-           if  CUSTLCSV-STATUS = '00'
-               subtract APPL-RESULT from APPL-RESULT
-               move 'O' to CUSTLCSV-OPEN-FLAG
-           else
-               add 12 to ZERO giving APPL-RESULT
-           end-if
-           if  APPL-AOK
-               CONTINUE
-           else
-               move 'OPEN Failure with CUSTLCSV' to MESSAGE-TEXT
-               perform Z-DISPLAY-MESSAGE-TEXT
-               move CUSTLCSV-STATUS to IO-STATUS
-               perform Z-DISPLAY-IO-STATUS
-               perform Z-ABEND-PROGRAM
-           end-if
-           exit.
-      *---------------------------------------------------------------*
-       CUSTLCSV-CLOSE.
-           add 8 to ZERO giving APPL-RESULT.
-           close CUSTLCSV-FILE
-           if  CUSTLCSV-STATUS = '00'
-               subtract APPL-RESULT from APPL-RESULT
-               move 'C' to CUSTLCSV-OPEN-FLAG
-           else
-               add 12 to ZERO giving APPL-RESULT
-           end-if
-           if  APPL-AOK
-               CONTINUE
-           else
-               move 'CLOSE Failure with CUSTLCSV' to MESSAGE-TEXT
-               perform Z-DISPLAY-MESSAGE-TEXT
-               move CUSTLCSV-STATUS to IO-STATUS
-               perform Z-DISPLAY-IO-STATUS
-               perform Z-ABEND-PROGRAM
-           end-if
-           exit.
-
-      *****************************************************************
-      * The following Z-ROUTINES provide administrative functions     *
-      * for this program.                                             *
-      *****************************************************************
-      * ABEND the program, post a message to the console and issue    *
-      * a STOP RUN.                                                   *
-      *****************************************************************
-       Z-ABEND-PROGRAM.
-           if  MESSAGE-TEXT not = SPACES
-               perform Z-DISPLAY-MESSAGE-TEXT
-           end-if
-           move 'PROGRAM-IS-ABENDING...'  to MESSAGE-TEXT
-           perform Z-DISPLAY-MESSAGE-TEXT
-           add 12 to ZERO giving RETURN-CODE
-           STOP RUN.
-      *    exit.
-
-      *****************************************************************
-      * Display CONSOLE messages...                                   *
-      *****************************************************************
-       Z-DISPLAY-MESSAGE-TEXT.
-           if MESSAGE-TEXT-2 = SPACES
-               display MESSAGE-BUFFER(1:79)
-           else
-               display MESSAGE-BUFFER
-           end-if
-           move all SPACES to MESSAGE-TEXT
-           exit.
-
-      *****************************************************************
-      * Display the file status bytes. This routine will display as   *
-      * four digits. If the full two byte file status is numeric it   *
-      * will display as 00nn. If the 1st byte is a numeric nine (9)   *
-      * the second byte will be treated as a binary number and will   *
-      * display as 9nnn.                                              *
-      *****************************************************************
-       Z-DISPLAY-IO-STATUS.
-           if  IO-STATUS not NUMERIC
-           or  IO-STAT1 = '9'
-               move IO-STAT1 to IO-STATUS-04(1:1)
-               subtract TWO-BYTES-BINARY from TWO-BYTES-BINARY
-               move IO-STAT2 to TWO-BYTES-RIGHT
-               add TWO-BYTES-BINARY to ZERO giving IO-STATUS-0403
-               move 'File Status is: nnnn' to MESSAGE-TEXT
-               move IO-STATUS-04 to MESSAGE-TEXT(17:4)
-               perform Z-DISPLAY-MESSAGE-TEXT
-           else
-               move '0000' to IO-STATUS-04
-               move IO-STATUS to IO-STATUS-04(3:2)
-               move 'File Status is: nnnn' to MESSAGE-TEXT
-               move IO-STATUS-04 to MESSAGE-TEXT(17:4)
-               perform Z-DISPLAY-MESSAGE-TEXT
-           end-if
-           exit.
-
-      *****************************************************************
-       Z-POST-COPYRIGHT.
-           display SIM-TITLE
-           display SIM-COPYRIGHT
-           exit.
-      *****************************************************************
-      *           This program was generated by SimoZAPS              *
-      *             A product of SimoTime Technologies                *
-      *        Our e-mail address is: helpdesk@simotime.com           *
-      *     Also, visit our Web Site at http://www.simotime.com       *
-      *                                                               *
-      *  Generation Date: 2012-01-16  Generation Time: 13:01:02:19    *
-      *****************************************************************
-
-Table of ContentsPrevious SectionNext SectionThe COBOL Convert Routine
-The following (CBLCSVR1.cbl) is a sample of the Micro Focus COBOL conversion routine from Fixed-Field-Length (FFL) to Comma-Separated-Values (CSV) formats. The program was tested using Micro Focus Net Express, version 6.0 running on Windows/7.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    CBLCSVR1.
-       AUTHOR.        SIMOTIME TECHNOLOGIES.
-      *****************************************************************
-      *           This routine was generated by SimoREC1              *
-      *             A product of SimoTime Technologies                *
-      *        Our e-mail address is: helpdesk@simotime.com           *
-      *     Also, visit our Web Site at http://www.simotime.com       *
-      *  Generation Date: 2012/01/16  Generation Time: 13:01:02:38    *
-      *****************************************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NGZU-12-00.
-           05  NRZU-12-00  pic  9(12).
-
-       01  IX-P1               pic 9(9)      value 0.
-       01  IX-P2               pic 9(9)      value 0.
-       01  IX-NP               pic 9(5)      value 0.
-       01  IX-L1               pic 9(9)      value 0.
-       01  RA-P1               pic 9(3)      value 0.
-       01  RA-P2               pic 9(3)      value 0.
-       01  COLUMN-NUMBER       pic 9(5)      value 0.
-       01  WORK-AREA-X.
-           05  WORK-AREA-X1    pic X         value '"'.
-           05  WORK-AREA       pic X(00544)  value SPACES.
-       01  WORK-AREA-X2        pic X(00512)  value SPACES.
-       01  FRAME-STOP.
-           05  FRAME-BYTE      pic X         value '"'.
-           05  DELIMITER-BYTE  pic X         value ','.
-       01  FRAME-FLAG          pic X         value 'N'.
-       01  O-FLAG              pic X(3)      value 'CSV'.
-       01  BYTE-Y              pic X         value 'Y'.
-       01  BYTE-N              pic X         value 'N'.
-       01  FRAME-COUNT         pic 9(5)      value 0.
-       01  DELIM-COUNT         pic 9(5)      value 0.
-       01  FFL-SIZE            pic 9(5)      value 0.
-       01  CSV-SIZE            pic 9(5)      value 0.
-       01  LAST-NON-SPACE-BYTE pic 9(5)      value 0.
-       01  SIGN-BYTE           pic X         value SPACE.
-       01  DIG-POS             pic 9(3).
-       01  DIG-LEN             pic 9(3).
-       01  DIG-CTL             pic 9(3).
-       01  DEC-POS             pic 9(3).
-       01  DEC-LEN             pic 9(3).
-       01  DEC-CTL             pic 9(3).
-       01  DEC-POINT           pic 9(3).
-      *
-      *****************************************************************
-       LINKAGE SECTION.
-       01  REC1CALL-REC pic X(00512).
-       COPY CUSTTXB1.
-      *
-      *****************************************************************
-       PROCEDURE DIVISION using REC1CALL-REC
-                                CUSTTEXT-RECORD.
-      *
-           add 1 to ZERO giving IX-NP
-           move all SPACES
-             to REC1CALL-REC
-      *
-      *    Number-UnSign move, CUSTTEXT-KEY
-           add 00012 to ZERO giving FFL-SIZE
-           if CUSTTEXT-KEY is NUMERIC
-              add CUSTTEXT-KEY to ZERO giving NRZU-12-00
-           else
-              move ZERO to NRZU-12-00
-           end-if
-           move SPACES to WORK-AREA-X2
-           move NGZU-12-00 to WORK-AREA-X2
-           perform POST-TEXT-TO-CSV
-      *
-      *    String Move, CUSTTEXT-STATUS
-           add 00001 to ZERO giving FFL-SIZE
-           move SPACES to WORK-AREA-X2
-           move CUSTTEXT-STATUS to WORK-AREA-X2
-           perform POST-TEXT-TO-CSV
-      *
-      *    String Move, CUSTTEXT-LAST-NAME
-           add 00028 to ZERO giving FFL-SIZE
-           move SPACES to WORK-AREA-X2
-           move CUSTTEXT-LAST-NAME to WORK-AREA-X2
-           perform POST-TEXT-TO-CSV
-      *
-      *    String Move, CUSTTEXT-FIRST-NAME
-           add 00020 to ZERO giving FFL-SIZE
-           move SPACES to WORK-AREA-X2
-           move CUSTTEXT-FIRST-NAME to WORK-AREA-X2
-           perform POST-TEXT-TO-CSV
-      *
-      *    String Move, CUSTTEXT-STREET-ADDR-01
-           add 00048 to ZERO giving FFL-SIZE
-           move SPACES to WORK-AREA-X2
-           move CUSTTEXT-STREET-ADDR-01
-                                      to WORK-AREA-X2
-           perform POST-TEXT-TO-CSV
-      *
-      *    String Move, CUSTTEXT-STREET-ADDR-02
-           add 00048 to ZERO giving FFL-SIZE
-           move SPACES to WORK-AREA-X2
-           move CUSTTEXT-STREET-ADDR-02
-                                      to WORK-AREA-X2
-           perform POST-TEXT-TO-CSV
-      *
-      *    String Move, CUSTTEXT-CITY
-           add 00016 to ZERO giving FFL-SIZE
-           move SPACES to WORK-AREA-X2
-           move CUSTTEXT-CITY to WORK-AREA-X2
-           perform POST-TEXT-TO-CSV
-      *
-      *    String Move, CUSTTEXT-STATE
-           add 00002 to ZERO giving FFL-SIZE
-           move SPACES to WORK-AREA-X2
-           move CUSTTEXT-STATE to WORK-AREA-X2
-           perform POST-TEXT-TO-CSV
-      *
-      *    String Move, CUSTTEXT-POSTAL-CODE
-           add 00012 to ZERO giving FFL-SIZE
-           move SPACES to WORK-AREA-X2
-           move CUSTTEXT-POSTAL-CODE to WORK-AREA-X2
-           perform POST-TEXT-TO-CSV
-           GOBACK.
-      *
-      *****************************************************************
-       POST-TEXT-TO-CSV.
-      *    This routine does a left-to-right scan of the content
-      *    of a fixed-field. It accumulates counters for the
-      *    embedded Frame or Delimiter bytes.
-      *    If embedded Frame or Delimiters bytes exist in the
-      *    text string within a field then the text string will
-      *    be formated as it is moved to the output buffer.
-      *    The data in the output buffer will start and end with
-      *    a Frame byte
-      *    Embedded Frame bytes will be preceded by a Frame byte
-      *    and embedded Delimiter bytes will be treated as data
-      *    within the output text string.
-      *****************************************************************
-           add 1 to ZERO giving IX-P1
-           add 1 to ZERO giving IX-P2
-           move ZERO to FRAME-COUNT
-           move ZERO to DELIM-COUNT
-           move ZERO to LAST-NON-SPACE-BYTE
-           move SPACES to WORK-AREA
-           perform until IX-P1 > FFL-SIZE
-               move WORK-AREA-X2(IX-P1:1) to WORK-AREA(IX-P2:1)
-               if  WORK-AREA-X2(IX-P1:1) = FRAME-BYTE
-                   add 1 to IX-P2
-                   add 1 to FRAME-COUNT
-                   move FRAME-BYTE to WORK-AREA(IX-P2:1)
-               end-if
-               if  WORK-AREA-X2(IX-P1:1) = DELIMITER-BYTE
-                   add 1 to DELIM-COUNT
-               end-if
-               if  WORK-AREA-X2(IX-P1:1) not = SPACE
-                   add IX-P2 to ZERO giving LAST-NON-SPACE-BYTE
-               end-if
-               add 1 to IX-P1
-               add 1 to IX-P2
-           end-perform
-           if  DELIM-COUNT > 0
-           or  FRAME-COUNT > 0
-               add 1 to LAST-NON-SPACE-BYTE
-               move FRAME-BYTE to WORK-AREA(LAST-NON-SPACE-BYTE:1)
-               add 1 to IX-P2
-               add LAST-NON-SPACE-BYTE to 1 giving CSV-SIZE
-               move WORK-AREA-X to REC1CALL-REC(IX-NP:CSV-SIZE)
-           else
-               add LAST-NON-SPACE-BYTE to ZERO giving CSV-SIZE
-               move WORK-AREA to REC1CALL-REC(IX-NP:CSV-SIZE)
-           end-if
-           add CSV-SIZE to IX-NP
-           move DELIMITER-BYTE to REC1CALL-REC(IX-NP:1)
-           add 1 to IX-NP
-           exit.
-      *****************************************************************
-      *           This routine was generated by SimoREC1              *
-      *             A product of SimoTime Technologies                *
-      *        Our e-mail address is: helpdesk@simotime.com           *
-      *     Also, visit our Web Site at http://www.simotime.com       *
-      *  Generation Date: 2012/01/16  Generation Time: 13:01:02:38    *
-      *****************************************************************
-
-Table of ContentsPrevious SectionNext SectionRecord Layout, Fixed-Field Length
-The following (CUSTTXB1.cpy) is the record layout of the column-oriented, fixed-field-length, Customer Master file.
-
-      *****************************************************************
-      *               CUSTTXB1.CPY - a COBOL Copy File                *
-      *        A Customer Text File used by CSV Demo programs.        *
-      *         Copyright (C) 1987-2019 SimoTime Technologies         *
-      *                     All Rights Reserved                       *
-      *              Provided by SimoTime Technologies                *
-      *        Our e-mail address is: helpdesk@simotime.com           *
-      *     Also, visit our Web Site at http://www.simotime.com       *
-      *****************************************************************
-      *    The record length is 512 bytes.
-      *
-      *    Column  Field Name               Size
-      *       -    -----------------------   --
-      *       A    CUSTTEXT-KEY              12
-      *       B    CUSTTEXT-STATUS           01
-      *       C    CUSTTEXT-LAST-NAME        28
-      *       D    CUSTTEXT-FIRST-NAME       20
-      *       E    CUSTTEXT-STREET-ADDR-01   48
-      *       F    CUSTTEXT-STREET-ADDR-02   48
-      *       G    CUSTTEXT-CITY             16
-      *       H    CUSTTEXT-STATE            02
-      *       I    CUSTTEXT-POSTAL-CODE      12
-      *       -    -----------------------   --
-      *
-       01  CUSTTEXT-RECORD.
-           05  CUSTTEXT-KEY            PIC 9(12).
-           05  CUSTTEXT-STATUS         PIC X.
-           05  CUSTTEXT-LAST-NAME      PIC X(28).
-           05  CUSTTEXT-FIRST-NAME     PIC X(20).
-           05  CUSTTEXT-STREET-ADDR-01 PIC X(48).
-           05  CUSTTEXT-STREET-ADDR-02 PIC X(48).
-           05  CUSTTEXT-CITY           PIC X(16).
-           05  CUSTTEXT-STATE          PIC X(2).
-           05  CUSTTEXT-POSTAL-CODE    PIC X(12).
-           05  FILLER                  PIC X(325).
-      *
-      ***  CUSTTXB1 - End-of-Copy File - - - - - - - - - - - CUSTTXB1 *
-      *****************************************************************
-      *
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBLCSVC1.
+       AUTHOR.        SIMOTIMeCopy.
+      *****************************************************************
+      *           This program was generated by SimoZAPS              *
+      *             A product of SimoTime Technologies                *
+      *        Our e-mail address is: helpdesk@simotime.com           *
+      *     Also, visit our Web Site at http://www.simotime.com       *
+      *                                                               *
+      *  Generation Date: 2012-01-16  Generation Time: 13:01:02:16    *
+      *                                                               *
+      *                                   Record    Record     Key    *
+      *  Function  Name     Organization  Format    Max-Min  Pos-Len  *
+      *  INPUT     CUSTLFFL ASCII/CRLF    FIXED      00512            *
+      *                                                               *
+      *  OUTPUT    CUSTLCSV ASCII/CRLF    VARIABLE   00512            *
+      *                                                               *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTLFFL-FILE  ASSIGN TO       CUSTLFFL
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CUSTLFFL-STATUS.
+           SELECT CUSTLCSV-FILE  ASSIGN TO       CUSTLCSV
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CUSTLCSV-STATUS.
+           SELECT CUSTLREJ-FILE  ASSIGN TO       CUSTLREJ
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CUSTLREJ-STATUS.
+           SELECT CUSTLRST-FILE  ASSIGN TO       CUSTLRST
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CUSTLRST-STATUS.
+           SELECT CUSTLAUD-FILE  ASSIGN TO       CUSTLAUD
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CUSTLAUD-STATUS.
+           SELECT CUSTLRPT-FILE  ASSIGN TO       CUSTLRPT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS CUSTLRPT-STATUS.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTLFFL-FILE
+           DATA RECORD    IS CUSTLFFL-REC
+           .
+       01  CUSTLFFL-REC.
+           05  CUSTLFFL-DATA-01 PIC X(00512).
+
+       FD  CUSTLCSV-FILE
+           DATA RECORD    IS CUSTLCSV-REC
+           .
+      *---------------------------------------------------------------*
+      * CUSTLCSV-DATA-01 has to hold the widest row POST-TEXT-TO-CSV  *
+      * (CBLCSVR1/CBLCSVR3) can build. Every embedded quote byte in a  *
+      * field is doubled and the field is wrapped in an opening and    *
+      * closing quote, so the CUSTTXB2 (international) layout's widest  *
+      * fields - STREET-ADDR-01/-02 at 60 bytes each - can each grow    *
+      * to 2*60+2 bytes; sized generously past that worst case across   *
+      * every CUSTTXB2 column so a row of quote-heavy foreign addresses *
+      * cannot run past the end of the record.                          *
+      *---------------------------------------------------------------*
+       01  CUSTLCSV-REC.
+           05  CUSTLCSV-DATA-01 PIC X(00640).
+
+      *****************************************************************
+      * CUSTLREJ-FILE receives any CUSTLFFL record that fails the     *
+      * validation pass in CUSTLFFL-VALIDATE, together with a reason  *
+      * code, so a bad row can be traced back to its source record    *
+      * instead of surfacing only as a mangled row in CUSTLCSV.       *
+      *****************************************************************
+       FD  CUSTLREJ-FILE
+           DATA RECORD    IS CUSTLREJ-REC
+           .
+       01  CUSTLREJ-REC.
+           05  CUSTLREJ-REASON-CODE    PIC X(004).
+           05  FILLER                  PIC X(001).
+           05  CUSTLREJ-REASON-TEXT    PIC X(040).
+           05  FILLER                  PIC X(001).
+           05  CUSTLREJ-RAW-RECORD     PIC X(512).
+
+      *****************************************************************
+      * CUSTLRST-FILE holds a single checkpoint record - the count of *
+      * CUSTLFFL records read, the last CUSTTEXT-KEY read, and the    *
+      * cumulative CUSTLCSV-ADD count - so a rerun started with       *
+      * CUSTLRESTART=Y can skip back to where the prior run left off  *
+      * instead of reprocessing the whole file, and its trailer and   *
+      * audit counts still reflect the true cumulative total.         *
+      *****************************************************************
+       FD  CUSTLRST-FILE
+           DATA RECORD    IS CUSTLRST-REC
+           .
+       01  CUSTLRST-REC.
+           05  CUSTLRST-RDR-COUNT      PIC 9(009).
+           05  FILLER                  PIC X(001).
+           05  CUSTLRST-LAST-KEY       PIC 9(012).
+           05  FILLER                  PIC X(001).
+           05  CUSTLRST-ADD-COUNT      PIC 9(009).
+
+      *****************************************************************
+      * CUSTLAUD-FILE is a persistent, structured log of every        *
+      * message posted by Z-DISPLAY-MESSAGE-TEXT (which includes the  *
+      * messages Z-ABEND-PROGRAM posts on its way down), so a run can  *
+      * be reconstructed later without relying on the console/SYSOUT   *
+      * capture.                                                       *
+      *****************************************************************
+       FD  CUSTLAUD-FILE
+           DATA RECORD    IS CUSTLAUD-REC
+           .
+       01  CUSTLAUD-REC.
+           05  CUSTLAUD-DATE           PIC 9(006).
+           05  FILLER                  PIC X(001).
+           05  CUSTLAUD-TIME           PIC 9(008).
+           05  FILLER                  PIC X(001).
+           05  CUSTLAUD-PROGRAM-NAME   PIC X(008).
+           05  FILLER                  PIC X(001).
+           05  CUSTLAUD-IO-STATUS      PIC X(004).
+           05  FILLER                  PIC X(001).
+           05  CUSTLAUD-RDR-COUNT      PIC 9(009).
+           05  FILLER                  PIC X(001).
+           05  CUSTLAUD-ADD-COUNT      PIC 9(009).
+           05  FILLER                  PIC X(001).
+           05  CUSTLAUD-MESSAGE-TEXT   PIC X(079).
+
+      *****************************************************************
+      * CUSTLRPT-FILE holds the end-of-job per-CUSTTEXT-STATUS and    *
+      * per-CUSTTEXT-STATE/CUSTTEXT2-STATE breakdown - one line per    *
+      * status code and one line per distinct state/province code     *
+      * seen, in addition to the grand totals already shown by        *
+      * CUSTLFFL-TOTAL/CUSTLCSV-TOTAL/CUSTLREJ-TOTAL.                  *
+      *****************************************************************
+       FD  CUSTLRPT-FILE
+           DATA RECORD    IS CUSTLRPT-REC
+           .
+       01  CUSTLRPT-REC.
+           05  CUSTLRPT-CATEGORY       PIC X(006).
+           05  CUSTLRPT-COMMA-01       PIC X(001).
+           05  CUSTLRPT-CODE           PIC X(020).
+           05  CUSTLRPT-COMMA-02       PIC X(001).
+           05  CUSTLRPT-TALLY          PIC 9(009).
+
+      *****************************************************************
+      * This program was created with the SYSMASK3.TXT file as the    *
+      * template for the File I/O. It is intended for use with the    *
+      * TransCALL facility that makes a call to a routine that does   *
+      * the actual conversion between EBCDIC and ASCII. For more      *
+      * information or questions contact SimoTime Technologies.       *
+      *                                                               *
+      *        Our e-mail address is: helpdesk@simotime.com           *
+      *     Also, visit our Web Site at http://www.simotime.com       *
+      *                                                               *
+      * The SYSMASK3 provides for the sequential reading of the input *
+      * file and the sequential writing of the output file.           *
+      *                                                               *
+      * This program mask is used with a callable subroutine that     *
+      * will do ASCII/EBCDIC Conversion based on a COBOL Copy File.   *
+      *                                                               *
+      * If the output file is indexed then the input file must be in  *
+      * sequence by the field that will be used to provide the key    *
+      * for the output file.                                          *
+      *                                                               *
+      * If the key field is not in sequence then refer to SYSMASK4    *
+      * to provide for a random add or update of the indexed file.    *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01  SIM-TITLE.
+           05  T1 pic X(11) value '* CBLCSVC1 '.
+           05  T2 pic X(34) value 'Convert a CUSTLFFL to a CUSTLCSV  '.
+           05  T3 pic X(10) value ' v10.07.06'.
+           05  T4 pic X(24) value '   helpdesk@simotime.com'.
+       01  SIM-COPYRIGHT.
+           05  C1 pic X(11) value '* CBLCSVC1 '.
+           05  C2 pic X(32) value 'This Data File Convert Member wa'.
+           05  C3 pic X(32) value 's generated by SimoTime Technolo'.
+           05  C4 pic X(04) value 'gies'.
+
+       01  CUSTLFFL-STATUS.
+           05  CUSTLFFL-STATUS-L     pic X.
+           05  CUSTLFFL-STATUS-R     pic X.
+       01  CUSTLFFL-EOF              pic X       value 'N'.
+           88  CUSTLFFL-AT-EOF                   value 'Y'.
+       01  CUSTLFFL-OPEN-FLAG        pic X       value 'C'.
+
+       01  CUSTLCSV-STATUS.
+           05  CUSTLCSV-STATUS-L     pic X.
+           05  CUSTLCSV-STATUS-R     pic X.
+       01  CUSTLCSV-EOF              pic X       value 'N'.
+       01  CUSTLCSV-OPEN-FLAG        pic X       value 'C'.
+
+       01  CUSTLREJ-STATUS.
+           05  CUSTLREJ-STATUS-L     pic X.
+           05  CUSTLREJ-STATUS-R     pic X.
+       01  CUSTLREJ-OPEN-FLAG        pic X       value 'C'.
+
+       01  CUSTLRST-STATUS.
+           05  CUSTLRST-STATUS-L     pic X.
+           05  CUSTLRST-STATUS-R     pic X.
+       01  CUSTLRST-OPEN-FLAG        pic X       value 'C'.
+
+       01  CUSTLAUD-STATUS.
+           05  CUSTLAUD-STATUS-L     pic X.
+           05  CUSTLAUD-STATUS-R     pic X.
+       01  CUSTLAUD-OPEN-FLAG        pic X       value 'C'.
+
+       01  CUSTLRPT-STATUS.
+           05  CUSTLRPT-STATUS-L     pic X.
+           05  CUSTLRPT-STATUS-R     pic X.
+       01  CUSTLRPT-OPEN-FLAG        pic X       value 'C'.
+
+      *****************************************************************
+      * Checkpoint/restart controls. CUSTLRESTART is picked up from   *
+      * the environment the same way CUSTLFFL and CUSTLCSV are, so an *
+      * operator can resume a prior run without a recompile. A        *
+      * checkpoint is written to CUSTLRST-FILE every                  *
+      * CUSTLRST-INTERVAL records so a rerun after an abend can skip  *
+      * CUSTLFFL forward to the last checkpoint instead of CUSTLFFL-  *
+      * OPEN starting a full reread from the top.                     *
+      *****************************************************************
+       01  CUSTLRESTART-FLAG         pic X       value 'N'.
+           88  CUSTLRESTART-YES                  value 'Y'.
+       01  CUSTLRST-INTERVAL         pic 9(9)    value 1000.
+       01  CUSTLRST-CHECKPOINT-DUE   pic 9(9)    value 0.
+       01  CUSTLRST-CHECKPOINT-REM   pic 9(9)    value 0.
+      *---------------------------------------------------------------*
+      * CUSTLRST-SAVE-COUNT is 0 whenever CUSTLRESTART=Y was set but   *
+      * no checkpoint was ever written (a small file, or an abend      *
+      * before the first CUSTLRST-INTERVAL records) - CUSTLRST-        *
+      * CHECKPOINT-FOUND is what CUSTLCSV-OPEN and the mainline test   *
+      * to decide EXTEND-vs-OUTPUT and whether to skip CUSTLFFL-       *
+      * FILE forward, so a CUSTLRESTART=Y run with nothing to resume   *
+      * from falls back to an ordinary fresh run instead of appending  *
+      * to CUSTLCSV while re-reading CUSTLFFL from the top.            *
+      *---------------------------------------------------------------*
+       01  CUSTLRST-SAVE-COUNT       pic 9(9)    value 0.
+           88  CUSTLRST-CHECKPOINT-FOUND         value 1 thru 999999999.
+       01  CUSTLRST-SAVE-KEY         pic 9(12)   value 0.
+
+       01  CUSTLFFL-LRECL            pic 9(5)    value 00512.
+       01  CUSTLCSV-LRECL            pic 9(5)    value 00640.
+
+      *****************************************************************
+      * CUSTLQUOTE and CUSTLDELIM let an operator switch the output   *
+      * delimiter/quote character per run, the same way CUSTLFFL and  *
+      * CUSTLCSV are externally assigned. A space means "use the      *
+      * CBLCSVR1 default" (double-quote / comma). Picked up once at   *
+      * CUSTLFFL-OPEN time.                                           *
+      *****************************************************************
+       01  CUSTLFFL-FRAME-PARM       pic X       value SPACE.
+       01  CUSTLFFL-DELIMITER-PARM   pic X       value SPACE.
+
+      *****************************************************************
+      * CUSTLLAYOUT picks which copybook/layout a CUSTLFFL file is in,
+      * the same way CUSTLFFL/CUSTLCSV are picked up from the         *
+      * environment. '1' (the default) is the CUSTTXB1 domestic       *
+      * layout converted by CBLCSVR1; '2' is the CUSTTXB2             *
+      * international layout (wider address/state/postal-code         *
+      * fields) converted by CBLCSVR3.                                 *
+      *****************************************************************
+       01  CUSTLLAYOUT-FLAG          pic X       value '1'.
+           88  CUSTLLAYOUT-INTERNATIONAL         value '2'.
+
+      *****************************************************************
+      * CUSTLKLOW and CUSTLKHIGH let an operator restrict this run to  *
+      * one slice of CUSTTEXT-KEY values, the same way CUSTLLAYOUT is  *
+      * picked up from the environment. Several runs given disjoint   *
+      * ranges can each read the whole CUSTLFFL file (LINE SEQUENTIAL  *
+      * has no random positioning, so every run still reads every     *
+      * line) and write only their own slice of CUSTLCSV, so the      *
+      * slices can run in parallel within a batch window instead of   *
+      * one run reading the whole file start to finish. Unset or      *
+      * non-numeric means "no bound" on that end of the range.        *
+      *****************************************************************
+       01  CUSTLKLOW-PARM            pic X(12)   value SPACES.
+       01  CUSTLKHIGH-PARM           pic X(12)   value SPACES.
+      *---------------------------------------------------------------*
+      * ACCEPT FROM ENVIRONMENT left-justifies the operator's value,  *
+      * so a natural entry like "4999" lands as "4999        " and    *
+      * fails an IS NUMERIC test outright. CUSTLKRANGE-EDIT scans the  *
+      * digit run left to right (the same bounded left-to-right scan  *
+      * already used by POST-TEXT-TO-CSV) into CUSTLKRANGE-DIGITS,     *
+      * zero-filled and right-justified, before the numeric test and  *
+      * the MOVE into the PIC 9 value.                                 *
+      *---------------------------------------------------------------*
+       01  CUSTLKRANGE-DIGITS        pic X(12)   value ZEROS.
+       01  CUSTLKRANGE-IX            pic 9(3)    value 0.
+       01  CUSTLKRANGE-LEN           pic 9(3)    value 0.
+       01  CUSTLKLOW-VALUE           pic 9(12)   value 0.
+       01  CUSTLKHIGH-VALUE          pic 9(12)   value 999999999999.
+       01  CUSTLFFL-IN-RANGE-FLAG    pic X       value 'Y'.
+           88  CUSTLFFL-IN-RANGE                 value 'Y'.
+      *---------------------------------------------------------------*
+      * A run restricted to one key-range slice writes only part of   *
+      * CUSTLFFL to CUSTLCSV, so it does not carry its own header or   *
+      * trailer row - those belong on the unsplit file the slices are  *
+      * eventually recombined into, not embedded mid-data in each      *
+      * slice.                                                         *
+      *---------------------------------------------------------------*
+       01  CUSTLKRANGE-RESTRICTED-FLAG  pic X     value 'N'.
+           88  CUSTLKRANGE-RESTRICTED             value 'Y'.
+
+      *****************************************************************
+      * CUSTTEXT-RECORD is the fixed-field view of the CUSTLFFL-REC   *
+      * just read, used by CUSTLFFL-VALIDATE to inspect the fields    *
+      * before a record is allowed through to BUILD-OUTPUT-RECORD.    *
+      * CUSTTEXT2-RECORD is the CUSTTXB2 view of the same bytes, used *
+      * instead when CUSTLLAYOUT-INTERNATIONAL.                        *
+      *****************************************************************
+       COPY CUSTTXB1.
+       COPY CUSTTXB2.
+
+       01  CUSTLFFL-VALID-FLAG       pic X       value 'Y'.
+           88  CUSTLFFL-IS-VALID                 value 'Y'.
+
+      *****************************************************************
+      * The following buffers are used to create a four-byte status   *
+      * code that may be displayed.                                   *
+      *****************************************************************
+       01  IO-STATUS.
+           05  IO-STAT1            pic X.
+           05  IO-STAT2            pic X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      pic 9     value 0.
+           05  IO-STATUS-0403      pic 999   value 0.
+       01  TWO-BYTES-BINARY        pic 9(4)  BINARY.
+       01  TWO-BYTES-ALPHA         redefines TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT      pic X.
+           05  TWO-BYTES-RIGHT     pic X.
+
+      *****************************************************************
+      * Message Buffer used by the Z-DISPLAY-MESSAGE-TEXT routine.    *
+      *****************************************************************
+       01  MESSAGE-BUFFER.
+           05  MESSAGE-HEADER      pic X(11)   value '* CBLCSVC1 '.
+           05  MESSAGE-TEXT.
+               10  MESSAGE-TEXT-1  pic X(68)   value SPACES.
+               10  MESSAGE-TEXT-2  pic X(188)  value SPACES.
+
+      *****************************************************************
+       01  PROGRAM-NAME            pic X(8)     value 'CBLCSVC1'.
+
+       01  INFO-STATEMENT.
+           05  INFO-SHORT.
+               10  INFO-ID pic X(8)    value 'Starting'.
+               10  filler  pic X(2)    value ', '.
+               10  filler  pic X(34)
+                   value   'Convert a CUSTLFFL to a CUSTLCSV  '.
+           05  filler      pic X(24)
+               value ' http://www.SimoTime.com'.
+
+       01  APPL-RESULT             pic S9(9)    comp.
+           88  APPL-AOK            value 0.
+           88  APPL-EOF            value 16.
+
+       01  CUSTLFFL-TOTAL.
+           05  CUSTLFFL-RDR  pic 9(9)    value 0.
+           05  filler      pic X(3)    value ' - '.
+           05  filler      pic X(23)   value 'Line count for CUSTLFFL'.
+       01  CUSTLCSV-TOTAL.
+           05  CUSTLCSV-ADD  pic 9(9)    value 0.
+           05  filler      pic X(3)    value ' - '.
+           05  filler      pic X(23)   value 'Line count for CUSTLCSV'.
+       01  CUSTLREJ-TOTAL.
+           05  CUSTLREJ-WTR  pic 9(9)    value 0.
+           05  filler      pic X(3)    value ' - '.
+           05  filler      pic X(23)   value 'Line count for CUSTLREJ'.
+
+      *****************************************************************
+      * CUSTLRPT-STATUS-TALLY-x accumulates a count per CUSTTEXT-      *
+      * STATUS code for every record that passed CUSTLFFL-RANGE-TEST,  *
+      * whether or not CUSTLFFL-VALIDATE later accepts it. There are   *
+      * only three known status codes plus "other", so four counters   *
+      * cover it without a search table.                               *
+      *****************************************************************
+       01  CUSTLRPT-STATUS-TALLY-A   pic 9(9)    value 0.
+       01  CUSTLRPT-STATUS-TALLY-I   pic 9(9)    value 0.
+       01  CUSTLRPT-STATUS-TALLY-F   pic 9(9)    value 0.
+       01  CUSTLRPT-STATUS-TALLY-O   pic 9(9)    value 0.
+
+      *****************************************************************
+      * CUSTLRPT-STATE-TABLE accumulates a count per distinct CUSTTEXT-*
+      * STATE (or CUSTTEXT2-STATE, under CUSTLLAYOUT-INTERNATIONAL)    *
+      * code. The table is built up as new codes are seen, the same   *
+      * way a manual card-sort would tally a deck by state. Any code   *
+      * seen after the table fills is added to CUSTLRPT-STATE-OVERFLOW *
+      * instead of being dropped silently.                             *
+      *****************************************************************
+       01  CUSTLRPT-STATE-MAX        pic 9(3)    value 060.
+       01  CUSTLRPT-STATE-USED       pic 9(3)    value 0.
+       01  CUSTLRPT-STATE-OVERFLOW   pic 9(9)    value 0.
+       01  CUSTLRPT-STATE-TABLE.
+           05  CUSTLRPT-STATE-ENTRY  OCCURS 60 TIMES
+                                      INDEXED BY CUSTLRPT-STATE-IX.
+               10  CUSTLRPT-STATE-CODE   pic X(20)  value SPACES.
+               10  CUSTLRPT-STATE-TALLY  pic 9(9)   value 0.
+       01  CUSTLRPT-FOUND-FLAG       pic X       value 'N'.
+           88  CUSTLRPT-FOUND                    value 'Y'.
+       01  CUSTLRPT-WORK-CODE        pic X(20)   value SPACES.
+
+      *****************************************************************
+      * CUSTLCSV-HEADER-LINE is written before the first data row so  *
+      * a receiving spreadsheet does not have to know the CUSTTXB1    *
+      * field order from memory. CUSTLCSV-TRAILER-LINE is written     *
+      * after the main loop so CUSTLFFL-RDR and CUSTLCSV-ADD can be   *
+      * reconciled automatically on the receiving end. The column     *
+      * names and labels are fixed literals, but the separators       *
+      * between them are named fields moved from CUSTLCSV-EFFECTIVE-  *
+      * DELIM at CUSTLCSV-BUILD-HEADER/-TRAILER time, the same        *
+      * CUSTLDELIM override CBLCSVR1 already applies to every data    *
+      * row, so a non-comma run does not mix delimiters within the    *
+      * same file.                                                    *
+      *****************************************************************
+       01  CUSTLCSV-EFFECTIVE-DELIM  pic X       value ','.
+       01  CUSTLCSV-HEADER-LINE.
+           05  CUSTLCSV-HDR-COL-1    pic X(03) value 'KEY'.
+           05  CUSTLCSV-HDR-DELIM-1  pic X     value ','.
+           05  CUSTLCSV-HDR-COL-2    pic X(06) value 'STATUS'.
+           05  CUSTLCSV-HDR-DELIM-2  pic X     value ','.
+           05  CUSTLCSV-HDR-COL-3    pic X(09) value 'LAST-NAME'.
+           05  CUSTLCSV-HDR-DELIM-3  pic X     value ','.
+           05  CUSTLCSV-HDR-COL-4    pic X(10) value 'FIRST-NAME'.
+           05  CUSTLCSV-HDR-DELIM-4  pic X     value ','.
+           05  CUSTLCSV-HDR-COL-5    pic X(14) value 'STREET-ADDR-01'.
+           05  CUSTLCSV-HDR-DELIM-5  pic X     value ','.
+           05  CUSTLCSV-HDR-COL-6    pic X(14) value 'STREET-ADDR-02'.
+           05  CUSTLCSV-HDR-DELIM-6  pic X     value ','.
+           05  CUSTLCSV-HDR-COL-7    pic X(04) value 'CITY'.
+           05  CUSTLCSV-HDR-DELIM-7  pic X     value ','.
+           05  CUSTLCSV-HDR-COL-8    pic X(05) value 'STATE'.
+           05  CUSTLCSV-HDR-DELIM-8  pic X     value ','.
+           05  CUSTLCSV-HDR-COL-9    pic X(11) value 'POSTAL-CODE'.
+       01  CUSTLCSV-TRAILER-LINE.
+           05  filler                pic X(7)  value 'TRAILER'.
+           05  CUSTLCSV-TRLR-DELIM-1 pic X     value ','.
+           05  CUSTLCSV-TRLR-RDR     pic 9(9).
+           05  CUSTLCSV-TRLR-DELIM-2 pic X     value ','.
+           05  CUSTLCSV-TRLR-ADD     pic 9(9).
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           move all '*' to MESSAGE-TEXT-1
+           perform Z-DISPLAY-MESSAGE-TEXT
+           move INFO-STATEMENT to MESSAGE-TEXT-1
+           perform Z-DISPLAY-MESSAGE-TEXT
+           move all '*' to MESSAGE-TEXT-1
+           perform Z-DISPLAY-MESSAGE-TEXT
+           perform Z-POST-COPYRIGHT
+           accept CUSTLRESTART-FLAG from ENVIRONMENT 'CUSTLRESTART'
+               on EXCEPTION
+                   move 'N' to CUSTLRESTART-FLAG
+           end-accept
+           accept CUSTLLAYOUT-FLAG from ENVIRONMENT 'CUSTLLAYOUT'
+               on EXCEPTION
+                   move '1' to CUSTLLAYOUT-FLAG
+           end-accept
+           accept CUSTLKLOW-PARM from ENVIRONMENT 'CUSTLKLOW'
+               on EXCEPTION
+                   move SPACES to CUSTLKLOW-PARM
+           end-accept
+           if  CUSTLKLOW-PARM = SPACES
+               move 0 to CUSTLKLOW-VALUE
+           else
+               perform CUSTLKRANGE-EDIT-LOW
+               if  CUSTLKRANGE-DIGITS is NUMERIC
+                   move CUSTLKRANGE-DIGITS to CUSTLKLOW-VALUE
+               else
+                   move 0 to CUSTLKLOW-VALUE
+               end-if
+           end-if
+           accept CUSTLKHIGH-PARM from ENVIRONMENT 'CUSTLKHIGH'
+               on EXCEPTION
+                   move SPACES to CUSTLKHIGH-PARM
+           end-accept
+           if  CUSTLKHIGH-PARM = SPACES
+               move 999999999999 to CUSTLKHIGH-VALUE
+           else
+               perform CUSTLKRANGE-EDIT-HIGH
+               if  CUSTLKRANGE-DIGITS is NUMERIC
+                   move CUSTLKRANGE-DIGITS to CUSTLKHIGH-VALUE
+               else
+                   move 999999999999 to CUSTLKHIGH-VALUE
+               end-if
+           end-if
+           if  CUSTLKLOW-VALUE not = 0
+           or  CUSTLKHIGH-VALUE not = 999999999999
+               move 'Y' to CUSTLKRANGE-RESTRICTED-FLAG
+           end-if
+           perform CUSTLFFL-OPEN
+           if  CUSTLRESTART-YES
+               perform CUSTLRST-LOAD-CHECKPOINT
+           end-if
+           perform CUSTLCSV-OPEN
+           if  CUSTLRST-CHECKPOINT-FOUND
+               perform CUSTLFFL-REPOSITION
+           end-if
+
+           perform until CUSTLFFL-STATUS not = '00'
+               perform CUSTLFFL-READ
+               if  CUSTLFFL-STATUS = '00'
+                   add 1 to CUSTLFFL-RDR
+                   perform CUSTLFFL-VALIDATE
+                   perform CUSTLFFL-RANGE-TEST
+                   if  CUSTLFFL-IN-RANGE
+                       perform CUSTLRPT-TALLY-RECORD
+                       if  CUSTLFFL-IS-VALID
+                           perform BUILD-OUTPUT-RECORD
+                           perform CUSTLCSV-WRITE
+                           if  CUSTLCSV-STATUS = '00'
+                               add 1 to CUSTLCSV-ADD
+                           end-if
+                       else
+                           perform CUSTLREJ-WRITE
+                           if  CUSTLREJ-STATUS = '00'
+                               add 1 to CUSTLREJ-WTR
+                           end-if
+                       end-if
+                   end-if
+                   perform CUSTLRST-CHECKPOINT-TEST
+               end-if
+           end-perform
+
+           if  CUSTLKRANGE-RESTRICTED
+               CONTINUE
+           else
+               perform CUSTLCSV-BUILD-TRAILER
+               move CUSTLFFL-RDR to CUSTLCSV-TRLR-RDR
+               move CUSTLCSV-ADD to CUSTLCSV-TRLR-ADD
+               move CUSTLCSV-TRAILER-LINE to CUSTLCSV-REC
+               perform CUSTLCSV-WRITE
+           end-if
+
+           move CUSTLFFL-TOTAL to MESSAGE-TEXT
+           perform Z-DISPLAY-MESSAGE-TEXT
+
+           move CUSTLCSV-TOTAL to MESSAGE-TEXT
+           perform Z-DISPLAY-MESSAGE-TEXT
+
+           move CUSTLREJ-TOTAL to MESSAGE-TEXT
+           perform Z-DISPLAY-MESSAGE-TEXT
+
+           perform CUSTLRPT-WRITE-BREAKDOWN
+           perform CUSTLRPT-CLOSE
+
+           if  CUSTLFFL-AT-EOF
+               move 'Complete' to INFO-ID
+           else
+               move 'ABENDING' to INFO-ID
+           end-if
+           move INFO-STATEMENT to MESSAGE-TEXT(1:79)
+           perform Z-DISPLAY-MESSAGE-TEXT
+
+           perform CUSTLCSV-CLOSE
+           perform CUSTLFFL-CLOSE
+           perform CUSTLREJ-CLOSE
+           perform CUSTLAUD-CLOSE
+           GOBACK.
+
+      *****************************************************************
+      * CUSTLFFL-VALIDATE checks the fields of the record just read   *
+      * before it is allowed into BUILD-OUTPUT-RECORD. A record that  *
+      * fails any check is routed to CUSTLREJ-FILE by the caller      *
+      * instead of being converted. CUSTTEXT-RECORD and CUSTTEXT2-     *
+      * RECORD are both refreshed from CUSTLFFL-REC up front,          *
+      * regardless of CUSTLLAYOUT or whether the key turns out to be   *
+      * numeric, so CUSTLRPT-TALLY-RECORD never tallies a stale        *
+      * CUSTTEXT2-STATE left over from an earlier record.              *
+      *****************************************************************
+       CUSTLFFL-VALIDATE.
+           move CUSTLFFL-REC to CUSTTEXT-RECORD
+           move CUSTLFFL-REC to CUSTTEXT2-RECORD
+           move 'Y' to CUSTLFFL-VALID-FLAG
+           move SPACES to CUSTLREJ-REC
+           if  CUSTTEXT-KEY not NUMERIC
+               move 'N' to CUSTLFFL-VALID-FLAG
+               move 'R001' to CUSTLREJ-REASON-CODE
+               move 'CUSTTEXT-KEY is not numeric'
+                   to CUSTLREJ-REASON-TEXT
+           else
+               if  CUSTLLAYOUT-INTERNATIONAL
+                   perform CUSTLFFL-VALIDATE-INTERNATIONAL
+               else
+                   perform CUSTLFFL-VALIDATE-DOMESTIC
+               end-if
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+      * CUSTLFFL-RANGE-TEST flags whether the record just validated   *
+      * falls within this run's CUSTLKLOW/CUSTLKHIGH slice. It is     *
+      * checked after CUSTLFFL-VALIDATE, which has already moved      *
+      * CUSTLFFL-REC to CUSTTEXT-RECORD, so CUSTTEXT-KEY is current   *
+      * regardless of CUSTLLAYOUT (CUSTTEXT-KEY and CUSTTEXT2-KEY     *
+      * occupy the same bytes in both layouts). CUSTTEXT-KEY is only  *
+      * compared against the PIC 9 range bounds when it is itself     *
+      * numeric - CUSTLFFL-VALIDATE has already rejected a non-numeric *
+      * key with R001, and a range slice is never allowed to swallow  *
+      * an already-rejected record out of every output.               *
+      *---------------------------------------------------------------*
+       CUSTLFFL-RANGE-TEST.
+           move 'Y' to CUSTLFFL-IN-RANGE-FLAG
+           if  CUSTTEXT-KEY is NUMERIC
+           and (CUSTTEXT-KEY < CUSTLKLOW-VALUE
+           or   CUSTTEXT-KEY > CUSTLKHIGH-VALUE)
+               move 'N' to CUSTLFFL-IN-RANGE-FLAG
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+      * CUSTLKRANGE-EDIT-LOW/-HIGH scan CUSTLKLOW-PARM/CUSTLKHIGH-PARM *
+      * left to right for the run of digits ACCEPT FROM ENVIRONMENT   *
+      * left-justified into the field, then right-justify that run    *
+      * into the zero-filled CUSTLKRANGE-DIGITS working field so the  *
+      * caller's IS NUMERIC test and MOVE into a PIC 9(12) value see   *
+      * a properly zero-padded 12-digit string either way.             *
+      *---------------------------------------------------------------*
+       CUSTLKRANGE-EDIT-LOW.
+           move ZEROS to CUSTLKRANGE-DIGITS
+           move 0 to CUSTLKRANGE-LEN
+           move 1 to CUSTLKRANGE-IX
+           perform until CUSTLKRANGE-IX > 12
+                       or CUSTLKLOW-PARM(CUSTLKRANGE-IX:1) = SPACE
+               add 1 to CUSTLKRANGE-LEN
+               add 1 to CUSTLKRANGE-IX
+           end-perform
+           if  CUSTLKRANGE-LEN > 0
+               move CUSTLKLOW-PARM(1:CUSTLKRANGE-LEN)
+                 to CUSTLKRANGE-DIGITS(13 - CUSTLKRANGE-LEN :
+                                       CUSTLKRANGE-LEN)
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLKRANGE-EDIT-HIGH.
+           move ZEROS to CUSTLKRANGE-DIGITS
+           move 0 to CUSTLKRANGE-LEN
+           move 1 to CUSTLKRANGE-IX
+           perform until CUSTLKRANGE-IX > 12
+                       or CUSTLKHIGH-PARM(CUSTLKRANGE-IX:1) = SPACE
+               add 1 to CUSTLKRANGE-LEN
+               add 1 to CUSTLKRANGE-IX
+           end-perform
+           if  CUSTLKRANGE-LEN > 0
+               move CUSTLKHIGH-PARM(1:CUSTLKRANGE-LEN)
+                 to CUSTLKRANGE-DIGITS(13 - CUSTLKRANGE-LEN :
+                                       CUSTLKRANGE-LEN)
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+      * CUSTLRPT-TALLY-RECORD updates the per-STATUS and per-STATE    *
+      * breakdown for every in-range record, before the valid/reject  *
+      * split, so the report profiles everything this run looked at   *
+      * rather than only what made it into CUSTLCSV.                   *
+      *---------------------------------------------------------------*
+       CUSTLRPT-TALLY-RECORD.
+           evaluate true
+               when CUSTTEXT-STATUS-ACTIVE
+                   add 1 to CUSTLRPT-STATUS-TALLY-A
+               when CUSTTEXT-STATUS-INACTIVE
+                   add 1 to CUSTLRPT-STATUS-TALLY-I
+               when CUSTTEXT-STATUS-FOREIGN
+                   add 1 to CUSTLRPT-STATUS-TALLY-F
+               when other
+                   add 1 to CUSTLRPT-STATUS-TALLY-O
+           end-evaluate
+           move SPACES to CUSTLRPT-WORK-CODE
+           if  CUSTLLAYOUT-INTERNATIONAL
+               move CUSTTEXT2-STATE to CUSTLRPT-WORK-CODE
+           else
+               move CUSTTEXT-STATE to CUSTLRPT-WORK-CODE(1:2)
+           end-if
+           perform CUSTLRPT-STATE-UPDATE
+           exit.
+      *---------------------------------------------------------------*
+      * CUSTLRPT-STATE-UPDATE is a left-to-right scan of the state    *
+      * table built up so far, the same bounded-scan approach already *
+      * used by POST-TEXT-TO-CSV and CBLCSVR2's PARSE-CSV-FIELD - it   *
+      * either finds CUSTLRPT-WORK-CODE and bumps its tally, or adds a *
+      * new entry if there is room, or falls back to the overflow     *
+      * counter when CUSTLRPT-STATE-MAX entries are already in use.    *
+      *---------------------------------------------------------------*
+       CUSTLRPT-STATE-UPDATE.
+           move 'N' to CUSTLRPT-FOUND-FLAG
+           set CUSTLRPT-STATE-IX to 1
+           perform until CUSTLRPT-STATE-IX > CUSTLRPT-STATE-USED
+               if  CUSTLRPT-STATE-CODE(CUSTLRPT-STATE-IX)
+                                       = CUSTLRPT-WORK-CODE
+                   add 1 to CUSTLRPT-STATE-TALLY(CUSTLRPT-STATE-IX)
+                   move 'Y' to CUSTLRPT-FOUND-FLAG
+                   move CUSTLRPT-STATE-USED to CUSTLRPT-STATE-IX
+               end-if
+               set CUSTLRPT-STATE-IX up by 1
+           end-perform
+           if  not CUSTLRPT-FOUND
+               if  CUSTLRPT-STATE-USED < CUSTLRPT-STATE-MAX
+                   add 1 to CUSTLRPT-STATE-USED
+                   set CUSTLRPT-STATE-IX to CUSTLRPT-STATE-USED
+                   move CUSTLRPT-WORK-CODE
+                     to CUSTLRPT-STATE-CODE(CUSTLRPT-STATE-IX)
+                   move 1 to CUSTLRPT-STATE-TALLY(CUSTLRPT-STATE-IX)
+               else
+                   add 1 to CUSTLRPT-STATE-OVERFLOW
+               end-if
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+      * CUSTLFFL-VALIDATE-DOMESTIC applies to the CUSTTXB1 layout.    *
+      *---------------------------------------------------------------*
+      * The ALPHABETIC class test treats SPACE as alphabetic, so the   *
+      * two bytes of CUSTTEXT-STATE are tested individually rather     *
+      * than testing the whole field against ALPHABETIC/SPACES - that  *
+      * combination lets a one-letter code with a trailing space       *
+      * through as if it were a genuine two-letter code.               *
+      *---------------------------------------------------------------*
+       CUSTLFFL-VALIDATE-DOMESTIC.
+           if  (CUSTTEXT-STATE(1:1) not ALPHABETIC
+           or   CUSTTEXT-STATE(1:1) = SPACE
+           or   CUSTTEXT-STATE(2:1) not ALPHABETIC
+           or   CUSTTEXT-STATE(2:1) = SPACE)
+           and not CUSTTEXT-STATUS-FOREIGN
+               move 'N' to CUSTLFFL-VALID-FLAG
+               move 'R002' to CUSTLREJ-REASON-CODE
+               move 'CUSTTEXT-STATE is not a two-letter code'
+                   to CUSTLREJ-REASON-TEXT
+           else
+               if  CUSTTEXT-POSTAL-CODE = SPACES
+                   move 'N' to CUSTLFFL-VALID-FLAG
+                   move 'R003' to CUSTLREJ-REASON-CODE
+                   move 'CUSTTEXT-POSTAL-CODE is blank'
+                       to CUSTLREJ-REASON-TEXT
+               end-if
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+      * CUSTLFFL-VALIDATE-INTERNATIONAL applies to the wider CUSTTXB2 *
+      * layout - CUSTTEXT2-STATE is free-form, so only blank checks   *
+      * apply, not the two-letter domestic code check. CUSTTEXT2-     *
+      * RECORD was already refreshed by CUSTLFFL-VALIDATE.            *
+      *---------------------------------------------------------------*
+       CUSTLFFL-VALIDATE-INTERNATIONAL.
+           if  CUSTTEXT2-STATE = SPACES
+               move 'N' to CUSTLFFL-VALID-FLAG
+               move 'R002' to CUSTLREJ-REASON-CODE
+               move 'CUSTTEXT2-STATE is blank'
+                   to CUSTLREJ-REASON-TEXT
+           else
+               if  CUSTTEXT2-POSTAL-CODE = SPACES
+                   move 'N' to CUSTLFFL-VALID-FLAG
+                   move 'R003' to CUSTLREJ-REASON-CODE
+                   move 'CUSTTEXT2-POSTAL-CODE is blank'
+                       to CUSTLREJ-REASON-TEXT
+               end-if
+           end-if
+           exit.
+
+      *****************************************************************
+       BUILD-OUTPUT-RECORD.
+      *    Extract CALL process...
+           if  CUSTLLAYOUT-INTERNATIONAL
+               call 'CBLCSVR3' using CUSTLCSV-REC
+                                     CUSTLFFL-REC
+                                     CUSTLFFL-FRAME-PARM
+                                     CUSTLFFL-DELIMITER-PARM
+               end-call
+           else
+               call 'CBLCSVR1' using CUSTLCSV-REC
+                                     CUSTLFFL-REC
+                                     CUSTLFFL-FRAME-PARM
+                                     CUSTLFFL-DELIMITER-PARM
+               end-call
+           end-if
+           add 00640 to ZERO giving CUSTLCSV-LRECL
+           exit.
+
+      *****************************************************************
+      * I/O Routines for the INPUT File...                            *
+      *****************************************************************
+       CUSTLFFL-CLOSE.
+           add 8 to ZERO giving APPL-RESULT.
+           close CUSTLFFL-FILE
+           if  CUSTLFFL-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'CLOSE Failure with CUSTLFFL' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLFFL-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLFFL-READ.
+           read CUSTLFFL-FILE
+           if  CUSTLFFL-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+           else
+               if  CUSTLFFL-STATUS = '10'
+                   add 16 to ZERO giving APPL-RESULT
+               else
+                   add 12 to ZERO giving APPL-RESULT
+               end-if
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               if  APPL-EOF
+                   move 'Y' to CUSTLFFL-EOF
+               else
+                   move 'READ Failure with CUSTLFFL' to MESSAGE-TEXT
+                   perform Z-DISPLAY-MESSAGE-TEXT
+                   move CUSTLFFL-STATUS to IO-STATUS
+                   perform Z-DISPLAY-IO-STATUS
+                   perform Z-ABEND-PROGRAM
+               end-if
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLFFL-OPEN.
+           accept CUSTLFFL-FRAME-PARM from ENVIRONMENT 'CUSTLQUOTE'
+               on EXCEPTION
+                   move SPACE to CUSTLFFL-FRAME-PARM
+           end-accept
+           accept CUSTLFFL-DELIMITER-PARM from ENVIRONMENT 'CUSTLDELIM'
+               on EXCEPTION
+                   move SPACE to CUSTLFFL-DELIMITER-PARM
+           end-accept
+           if  CUSTLFFL-DELIMITER-PARM not = SPACE
+               move CUSTLFFL-DELIMITER-PARM to CUSTLCSV-EFFECTIVE-DELIM
+           else
+               move ',' to CUSTLCSV-EFFECTIVE-DELIM
+           end-if
+           add 8 to ZERO giving APPL-RESULT.
+           open input CUSTLFFL-FILE
+           if  CUSTLFFL-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+               move 'O' to CUSTLFFL-OPEN-FLAG
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'OPEN Failure with CUSTLFFL' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLFFL-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+      * CUSTLRST-LOAD-CHECKPOINT is performed once, right after       *
+      * CUSTLFFL-OPEN, when CUSTLRESTART=Y. It only reads the         *
+      * checkpoint record written by a prior run into CUSTLRST-SAVE-  *
+      * COUNT/-KEY; it does not touch CUSTLFFL-FILE. CUSTLCSV-OPEN    *
+      * tests CUSTLRST-CHECKPOINT-FOUND (still 'N' here if no         *
+      * checkpoint was ever written) to decide EXTEND-vs-OUTPUT       *
+      * before CUSTLFFL-REPOSITION does any skip-forward reading.     *
+      *---------------------------------------------------------------*
+       CUSTLRST-LOAD-CHECKPOINT.
+           perform CUSTLRST-OPEN-INPUT
+           if  CUSTLRST-STATUS = '00'
+               read CUSTLRST-FILE
+               if  CUSTLRST-STATUS = '00'
+                   move CUSTLRST-RDR-COUNT to CUSTLRST-SAVE-COUNT
+                   move CUSTLRST-LAST-KEY  to CUSTLRST-SAVE-KEY
+                   move CUSTLRST-ADD-COUNT to CUSTLCSV-ADD
+               end-if
+           end-if
+           perform CUSTLRST-CLOSE
+           exit.
+      *---------------------------------------------------------------*
+      * CUSTLFFL-REPOSITION is performed once, right after CUSTLCSV-  *
+      * OPEN, only when CUSTLRST-LOAD-CHECKPOINT found a checkpoint.  *
+      * It re-reads CUSTLFFL-FILE from the top up to that point, so   *
+      * CUSTLFFL-RDR and the CUSTLFFL-FILE position match where the   *
+      * prior run last checkpointed. LINE SEQUENTIAL has no random    *
+      * positioning, so "reposition" here means skip forward by       *
+      * reading, not a direct file SEEK. The skip loop also watches   *
+      * CUSTLFFL-STATUS so a checkpoint count past the current end of *
+      * CUSTLFFL-FILE is reported as its own condition instead of     *
+      * falling through to compare a key against a stale CUSTLFFL-REC *
+      * left over from the last successful read before EOF.           *
+      *                                                                 *
+      * Every skipped record is also run through CUSTLFFL-VALIDATE,    *
+      * CUSTLFFL-RANGE-TEST and, when in range, CUSTLRPT-TALLY-RECORD -*
+      * the same checks the mainline applies before it writes -        *
+      * so CUSTLREJ-WTR and the CUSTLRPT breakdown come out of a        *
+      * restarted run as if it had never stopped. CUSTLCSV-WRITE and   *
+      * CUSTLREJ-WRITE are not performed here; those rows were already *
+      * written by the run that set this checkpoint.                   *
+      *---------------------------------------------------------------*
+       CUSTLFFL-REPOSITION.
+           perform until CUSTLFFL-RDR NOT < CUSTLRST-SAVE-COUNT
+                       or CUSTLFFL-STATUS not = '00'
+               perform CUSTLFFL-READ
+               if  CUSTLFFL-STATUS = '00'
+                   add 1 to CUSTLFFL-RDR
+                   perform CUSTLFFL-VALIDATE
+                   perform CUSTLFFL-RANGE-TEST
+                   if  CUSTLFFL-IN-RANGE
+                       perform CUSTLRPT-TALLY-RECORD
+                       if  not CUSTLFFL-IS-VALID
+                           add 1 to CUSTLREJ-WTR
+                       end-if
+                   end-if
+               end-if
+           end-perform
+           if  CUSTLFFL-STATUS not = '00'
+               move 'CUSTLRST checkpoint count exceeds CUSTLFFL size'
+                   to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               perform Z-ABEND-PROGRAM
+           else
+               if  CUSTTEXT-KEY not = CUSTLRST-SAVE-KEY
+                   move 'CUSTLRST checkpoint key mismatch on restart'
+                       to MESSAGE-TEXT
+                   perform Z-DISPLAY-MESSAGE-TEXT
+                   perform Z-ABEND-PROGRAM
+               end-if
+           end-if
+           exit.
+
+      *****************************************************************
+      * I/O Routines for the OUTPUT File...                           *
+      *****************************************************************
+       CUSTLCSV-WRITE.
+           if  CUSTLCSV-OPEN-FLAG = 'C'
+               perform CUSTLCSV-OPEN
+           end-if
+           write CUSTLCSV-REC
+           if  CUSTLCSV-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+           else
+               if  CUSTLCSV-STATUS = '10'
+                   add 16 to ZERO giving APPL-RESULT
+               else
+                   add 12 to ZERO giving APPL-RESULT
+               end-if
+           end-if.
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'WRITE Failure with CUSTLCSV' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLCSV-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLCSV-OPEN.
+           add 8 to ZERO giving APPL-RESULT.
+           if  CUSTLRST-CHECKPOINT-FOUND
+               open EXTEND CUSTLCSV-FILE
+           else
+               open OUTPUT CUSTLCSV-FILE
+           end-if
+           if  CUSTLCSV-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+               move 'O' to CUSTLCSV-OPEN-FLAG
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               if  CUSTLRST-CHECKPOINT-FOUND
+               or  CUSTLKRANGE-RESTRICTED
+                   CONTINUE
+               else
+                   perform CUSTLCSV-BUILD-HEADER
+                   move CUSTLCSV-HEADER-LINE to CUSTLCSV-REC
+                   write CUSTLCSV-REC
+               end-if
+           else
+               move 'OPEN Failure with CUSTLCSV' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLCSV-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+      * CUSTLCSV-BUILD-HEADER/-TRAILER stamp CUSTLCSV-EFFECTIVE-DELIM *
+      * into the separator bytes of CUSTLCSV-HEADER-LINE/-TRAILER-    *
+      * LINE, so a CUSTLDELIM override applies to those rows the same *
+      * way it already applies to every data row.                     *
+      *---------------------------------------------------------------*
+       CUSTLCSV-BUILD-HEADER.
+           move CUSTLCSV-EFFECTIVE-DELIM to CUSTLCSV-HDR-DELIM-1
+           move CUSTLCSV-EFFECTIVE-DELIM to CUSTLCSV-HDR-DELIM-2
+           move CUSTLCSV-EFFECTIVE-DELIM to CUSTLCSV-HDR-DELIM-3
+           move CUSTLCSV-EFFECTIVE-DELIM to CUSTLCSV-HDR-DELIM-4
+           move CUSTLCSV-EFFECTIVE-DELIM to CUSTLCSV-HDR-DELIM-5
+           move CUSTLCSV-EFFECTIVE-DELIM to CUSTLCSV-HDR-DELIM-6
+           move CUSTLCSV-EFFECTIVE-DELIM to CUSTLCSV-HDR-DELIM-7
+           move CUSTLCSV-EFFECTIVE-DELIM to CUSTLCSV-HDR-DELIM-8
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLCSV-BUILD-TRAILER.
+           move CUSTLCSV-EFFECTIVE-DELIM to CUSTLCSV-TRLR-DELIM-1
+           move CUSTLCSV-EFFECTIVE-DELIM to CUSTLCSV-TRLR-DELIM-2
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLCSV-CLOSE.
+           add 8 to ZERO giving APPL-RESULT.
+           close CUSTLCSV-FILE
+           if  CUSTLCSV-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+               move 'C' to CUSTLCSV-OPEN-FLAG
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'CLOSE Failure with CUSTLCSV' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLCSV-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+
+      *****************************************************************
+      * I/O Routines for the CHECKPOINT/RESTART File...               *
+      *****************************************************************
+       CUSTLRST-CHECKPOINT-TEST.
+           divide CUSTLFFL-RDR by CUSTLRST-INTERVAL
+               giving CUSTLRST-CHECKPOINT-DUE
+               remainder CUSTLRST-CHECKPOINT-REM
+           if  CUSTLRST-CHECKPOINT-REM = 0
+               move CUSTLFFL-REC to CUSTTEXT-RECORD
+               perform CUSTLRST-CHECKPOINT-WRITE
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLRST-CHECKPOINT-WRITE.
+           add 8 to ZERO giving APPL-RESULT.
+           open OUTPUT CUSTLRST-FILE
+           if  CUSTLRST-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               move CUSTLFFL-RDR   to CUSTLRST-RDR-COUNT
+               move CUSTTEXT-KEY   to CUSTLRST-LAST-KEY
+               move CUSTLCSV-ADD   to CUSTLRST-ADD-COUNT
+               write CUSTLRST-REC
+               close CUSTLRST-FILE
+           else
+               move 'OPEN Failure with CUSTLRST' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLRST-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLRST-OPEN-INPUT.
+           add 8 to ZERO giving APPL-RESULT.
+           open INPUT CUSTLRST-FILE
+           if  CUSTLRST-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+               move 'O' to CUSTLRST-OPEN-FLAG
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'No CUSTLRST checkpoint found, restarting'
+                   to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLRST-CLOSE.
+           if  CUSTLRST-OPEN-FLAG = 'O'
+               close CUSTLRST-FILE
+               move 'C' to CUSTLRST-OPEN-FLAG
+           end-if
+           exit.
+
+      *****************************************************************
+      * I/O Routines for the REJECT File...                           *
+      * CUSTLREJ-OPEN mirrors CUSTLCSV-OPEN - it opens EXTEND rather   *
+      * than OUTPUT when CUSTLRST-CHECKPOINT-FOUND, so a CUSTLRESTART= *
+      * Y rerun appends to the reject rows the aborted segment already *
+      * wrote instead of truncating them.                              *
+      *****************************************************************
+       CUSTLREJ-WRITE.
+           if  CUSTLREJ-OPEN-FLAG = 'C'
+               perform CUSTLREJ-OPEN
+           end-if
+           move CUSTLFFL-REC to CUSTLREJ-RAW-RECORD
+           write CUSTLREJ-REC
+           if  CUSTLREJ-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+           else
+               if  CUSTLREJ-STATUS = '10'
+                   add 16 to ZERO giving APPL-RESULT
+               else
+                   add 12 to ZERO giving APPL-RESULT
+               end-if
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'WRITE Failure with CUSTLREJ' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLREJ-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLREJ-OPEN.
+           add 8 to ZERO giving APPL-RESULT.
+           if  CUSTLRST-CHECKPOINT-FOUND
+               open EXTEND CUSTLREJ-FILE
+           else
+               open OUTPUT CUSTLREJ-FILE
+           end-if
+           if  CUSTLREJ-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+               move 'O' to CUSTLREJ-OPEN-FLAG
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'OPEN Failure with CUSTLREJ' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLREJ-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLREJ-CLOSE.
+           if  CUSTLREJ-OPEN-FLAG = 'C'
+               CONTINUE
+           else
+               add 8 to ZERO giving APPL-RESULT
+               close CUSTLREJ-FILE
+               if  CUSTLREJ-STATUS = '00'
+                   subtract APPL-RESULT from APPL-RESULT
+                   move 'C' to CUSTLREJ-OPEN-FLAG
+               else
+                   add 12 to ZERO giving APPL-RESULT
+               end-if
+               if  APPL-AOK
+                   CONTINUE
+               else
+                   move 'CLOSE Failure with CUSTLREJ' to MESSAGE-TEXT
+                   perform Z-DISPLAY-MESSAGE-TEXT
+                   move CUSTLREJ-STATUS to IO-STATUS
+                   perform Z-DISPLAY-IO-STATUS
+                   perform Z-ABEND-PROGRAM
+               end-if
+           end-if
+           exit.
+
+      *****************************************************************
+      * I/O Routines for the AUDIT LOG File...                        *
+      * CUSTLAUD-WRITE is performed from Z-DISPLAY-MESSAGE-TEXT, so    *
+      * it must never itself route a failure back through             *
+      * Z-DISPLAY-MESSAGE-TEXT or Z-ABEND-PROGRAM - the audit log is   *
+      * best-effort and is not allowed to take the program down or     *
+      * recurse back into the routine that drives it.                 *
+      *****************************************************************
+       CUSTLAUD-WRITE.
+           if  CUSTLAUD-OPEN-FLAG = 'C'
+               perform CUSTLAUD-OPEN
+           end-if
+           if  CUSTLAUD-OPEN-FLAG = 'O'
+               move SPACES to CUSTLAUD-REC
+               accept CUSTLAUD-DATE from DATE
+               accept CUSTLAUD-TIME from TIME
+               move PROGRAM-NAME   to CUSTLAUD-PROGRAM-NAME
+               move IO-STATUS-04   to CUSTLAUD-IO-STATUS
+               move CUSTLFFL-RDR   to CUSTLAUD-RDR-COUNT
+               move CUSTLCSV-ADD   to CUSTLAUD-ADD-COUNT
+               move MESSAGE-TEXT(1:79) to CUSTLAUD-MESSAGE-TEXT
+               write CUSTLAUD-REC
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLAUD-OPEN.
+           open EXTEND CUSTLAUD-FILE
+           if  CUSTLAUD-STATUS not = '00'
+               open OUTPUT CUSTLAUD-FILE
+           end-if
+           if  CUSTLAUD-STATUS = '00'
+               move 'O' to CUSTLAUD-OPEN-FLAG
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLAUD-CLOSE.
+           if  CUSTLAUD-OPEN-FLAG = 'O'
+               close CUSTLAUD-FILE
+               move 'C' to CUSTLAUD-OPEN-FLAG
+           end-if
+           exit.
+
+      *****************************************************************
+      * I/O Routines for the STATUS/STATE BREAKDOWN Report File...    *
+      *****************************************************************
+      * CUSTLRPT-WRITE-BREAKDOWN is performed once, after the main    *
+      * loop, to lay out the four CUSTTEXT-STATUS counters and one    *
+      * line per distinct state/province code seen, plus an overflow  *
+      * line if CUSTLRPT-STATE-MAX was not big enough for this run.    *
+      *****************************************************************
+       CUSTLRPT-WRITE-BREAKDOWN.
+           move 'STATUS' to CUSTLRPT-CATEGORY
+           move 'A' to CUSTLRPT-CODE
+           move CUSTLRPT-STATUS-TALLY-A to CUSTLRPT-TALLY
+           perform CUSTLRPT-WRITE
+           move 'I' to CUSTLRPT-CODE
+           move CUSTLRPT-STATUS-TALLY-I to CUSTLRPT-TALLY
+           perform CUSTLRPT-WRITE
+           move 'F' to CUSTLRPT-CODE
+           move CUSTLRPT-STATUS-TALLY-F to CUSTLRPT-TALLY
+           perform CUSTLRPT-WRITE
+           move 'OTHER' to CUSTLRPT-CODE
+           move CUSTLRPT-STATUS-TALLY-O to CUSTLRPT-TALLY
+           perform CUSTLRPT-WRITE
+           move 'STATE' to CUSTLRPT-CATEGORY
+           set CUSTLRPT-STATE-IX to 1
+           perform until CUSTLRPT-STATE-IX > CUSTLRPT-STATE-USED
+               move CUSTLRPT-STATE-CODE(CUSTLRPT-STATE-IX)
+                 to CUSTLRPT-CODE
+               move CUSTLRPT-STATE-TALLY(CUSTLRPT-STATE-IX)
+                 to CUSTLRPT-TALLY
+               perform CUSTLRPT-WRITE
+               set CUSTLRPT-STATE-IX up by 1
+           end-perform
+           if  CUSTLRPT-STATE-OVERFLOW > 0
+               move 'STATE' to CUSTLRPT-CATEGORY
+               move 'OVERFLOW' to CUSTLRPT-CODE
+               move CUSTLRPT-STATE-OVERFLOW to CUSTLRPT-TALLY
+               perform CUSTLRPT-WRITE
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLRPT-WRITE.
+           if  CUSTLRPT-OPEN-FLAG = 'C'
+               perform CUSTLRPT-OPEN
+           end-if
+           move ',' to CUSTLRPT-COMMA-01
+           move ',' to CUSTLRPT-COMMA-02
+           write CUSTLRPT-REC
+           if  CUSTLRPT-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'WRITE Failure with CUSTLRPT' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLRPT-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLRPT-OPEN.
+           add 8 to ZERO giving APPL-RESULT.
+           open OUTPUT CUSTLRPT-FILE
+           if  CUSTLRPT-STATUS = '00'
+               subtract APPL-RESULT from APPL-RESULT
+               move 'O' to CUSTLRPT-OPEN-FLAG
+           else
+               add 12 to ZERO giving APPL-RESULT
+           end-if
+           if  APPL-AOK
+               CONTINUE
+           else
+               move 'OPEN Failure with CUSTLRPT' to MESSAGE-TEXT
+               perform Z-DISPLAY-MESSAGE-TEXT
+               move CUSTLRPT-STATUS to IO-STATUS
+               perform Z-DISPLAY-IO-STATUS
+               perform Z-ABEND-PROGRAM
+           end-if
+           exit.
+      *---------------------------------------------------------------*
+       CUSTLRPT-CLOSE.
+           if  CUSTLRPT-OPEN-FLAG = 'C'
+               CONTINUE
+           else
+               add 8 to ZERO giving APPL-RESULT
+               close CUSTLRPT-FILE
+               if  CUSTLRPT-STATUS = '00'
+                   subtract APPL-RESULT from APPL-RESULT
+                   move 'C' to CUSTLRPT-OPEN-FLAG
+               else
+                   add 12 to ZERO giving APPL-RESULT
+               end-if
+               if  APPL-AOK
+                   CONTINUE
+               else
+                   move 'CLOSE Failure with CUSTLRPT' to MESSAGE-TEXT
+                   perform Z-DISPLAY-MESSAGE-TEXT
+                   move CUSTLRPT-STATUS to IO-STATUS
+                   perform Z-DISPLAY-IO-STATUS
+                   perform Z-ABEND-PROGRAM
+               end-if
+           end-if
+           exit.
+
+      *****************************************************************
+      * The following Z-ROUTINES provide administrative functions     *
+      * for this program.                                             *
+      *****************************************************************
+      * ABEND the program, post a message to the console and issue    *
+      * a STOP RUN.                                                   *
+      *****************************************************************
+       Z-ABEND-PROGRAM.
+           if  MESSAGE-TEXT not = SPACES
+               perform Z-DISPLAY-MESSAGE-TEXT
+           end-if
+           move 'PROGRAM-IS-ABENDING...'  to MESSAGE-TEXT
+           perform Z-DISPLAY-MESSAGE-TEXT
+           add 12 to ZERO giving RETURN-CODE
+           STOP RUN.
+      *    exit.
+
+      *****************************************************************
+      * Display CONSOLE messages...                                   *
+      *****************************************************************
+       Z-DISPLAY-MESSAGE-TEXT.
+           if MESSAGE-TEXT-2 = SPACES
+               display MESSAGE-BUFFER(1:79)
+           else
+               display MESSAGE-BUFFER
+           end-if
+           perform CUSTLAUD-WRITE
+           move all SPACES to MESSAGE-TEXT
+           exit.
+
+      *****************************************************************
+      * Display the file status bytes. This routine will display as   *
+      * four digits. If the full two byte file status is numeric it   *
+      * will display as 00nn. If the 1st byte is a numeric nine (9)   *
+      * the second byte will be treated as a binary number and will   *
+      * display as 9nnn.                                              *
+      *****************************************************************
+       Z-DISPLAY-IO-STATUS.
+           if  IO-STATUS not NUMERIC
+           or  IO-STAT1 = '9'
+               move IO-STAT1 to IO-STATUS-04(1:1)
+               subtract TWO-BYTES-BINARY from TWO-BYTES-BINARY
+               move IO-STAT2 to TWO-BYTES-RIGHT
+               add TWO-BYTES-BINARY to ZERO giving IO-STATUS-0403
+               move 'File Status is: nnnn' to MESSAGE-TEXT
+               move IO-STATUS-04 to MESSAGE-TEXT(17:4)
+               perform Z-DISPLAY-MESSAGE-TEXT
+           else
+               move '0000' to IO-STATUS-04
+               move IO-STATUS to IO-STATUS-04(3:2)
+               move 'File Status is: nnnn' to MESSAGE-TEXT
+               move IO-STATUS-04 to MESSAGE-TEXT(17:4)
+               perform Z-DISPLAY-MESSAGE-TEXT
+           end-if
+           exit.
+
+      *****************************************************************
+       Z-POST-COPYRIGHT.
+           display SIM-TITLE
+           display SIM-COPYRIGHT
+           exit.
+      *****************************************************************
+      *           This program was generated by SimoZAPS              *
+      *             A product of SimoTime Technologies                *
+      *        Our e-mail address is: helpdesk@simotime.com           *
+      *     Also, visit our Web Site at http://www.simotime.com       *
+      *                                                               *
+      *  Generation Date: 2012-01-16  Generation Time: 13:01:02:19    *
+      *****************************************************************
