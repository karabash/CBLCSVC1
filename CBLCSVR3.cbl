@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBLCSVR3.
+       AUTHOR.        SIMOTIME TECHNOLOGIES.
+      *****************************************************************
+      *  CBLCSVR3 is the CUSTTXB2 (international) counterpart of       *
+      *  CBLCSVR1. CBLCSVC1 calls this routine instead of CBLCSVR1     *
+      *  when CUSTLLAYOUT=2, so a CUSTLFFL file whose province/postal  *
+      *  codes are too wide for CUSTTXB1 converts without truncation   *
+      *  or column-combining.                                          *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  NGZU-12-00.
+           05  NRZU-12-00  pic  9(12).
+
+       01  IX-P1               pic 9(9)      value 0.
+       01  IX-P2               pic 9(9)      value 0.
+       01  IX-NP               pic 9(5)      value 0.
+       01  WORK-AREA-X.
+           05  WORK-AREA-X1    pic X         value '"'.
+           05  WORK-AREA       pic X(00544)  value SPACES.
+       01  WORK-AREA-X2        pic X(00512)  value SPACES.
+       01  FRAME-STOP.
+           05  FRAME-BYTE      pic X         value '"'.
+           05  DELIMITER-BYTE  pic X         value ','.
+       01  FRAME-COUNT         pic 9(5)      value 0.
+       01  DELIM-COUNT         pic 9(5)      value 0.
+       01  FFL-SIZE            pic 9(5)      value 0.
+       01  CSV-SIZE            pic 9(5)      value 0.
+       01  LAST-NON-SPACE-BYTE pic 9(5)      value 0.
+      *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  REC1CALL-REC pic X(00640).
+       COPY CUSTTXB2.
+       01  FRAME-PARM          pic X.
+       01  DELIMITER-PARM      pic X.
+      *
+      *****************************************************************
+       PROCEDURE DIVISION using REC1CALL-REC
+                                CUSTTEXT2-RECORD
+                                FRAME-PARM
+                                DELIMITER-PARM.
+      *
+           add 1 to ZERO giving IX-NP
+           move all SPACES
+             to REC1CALL-REC
+           if  FRAME-PARM not = SPACE
+               move FRAME-PARM to FRAME-BYTE
+               move FRAME-PARM to WORK-AREA-X1
+           end-if
+           if  DELIMITER-PARM not = SPACE
+               move DELIMITER-PARM to DELIMITER-BYTE
+           end-if
+      *
+      *    Number-UnSign move, CUSTTEXT2-KEY
+           add 00012 to ZERO giving FFL-SIZE
+           if CUSTTEXT2-KEY is NUMERIC
+              add CUSTTEXT2-KEY to ZERO giving NRZU-12-00
+           else
+              move ZERO to NRZU-12-00
+           end-if
+           move SPACES to WORK-AREA-X2
+           move NGZU-12-00 to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT2-STATUS  (FFL-SIZE=1)
+           add 00001 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT2-STATUS to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT2-LAST-NAME  (FFL-SIZE=28)
+           add 00028 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT2-LAST-NAME to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT2-FIRST-NAME  (FFL-SIZE=20)
+           add 00020 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT2-FIRST-NAME to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT2-STREET-ADDR-01  (FFL-SIZE=60)
+           add 00060 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT2-STREET-ADDR-01
+                                      to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT2-STREET-ADDR-02  (FFL-SIZE=60)
+           add 00060 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT2-STREET-ADDR-02
+                                      to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT2-CITY  (FFL-SIZE=30)
+           add 00030 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT2-CITY to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT2-STATE  (FFL-SIZE=20)
+           add 00020 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT2-STATE to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+      *
+      *    String Move, CUSTTEXT2-POSTAL-CODE  (FFL-SIZE=20)
+           add 00020 to ZERO giving FFL-SIZE
+           move SPACES to WORK-AREA-X2
+           move CUSTTEXT2-POSTAL-CODE to WORK-AREA-X2
+           perform POST-TEXT-TO-CSV
+           GOBACK.
+      *
+      *****************************************************************
+       POST-TEXT-TO-CSV.
+      *    This routine does a left-to-right scan of the content
+      *    of a fixed-field. It accumulates counters for the
+      *    embedded Frame or Delimiter bytes.
+      *    If embedded Frame or Delimiters bytes exist in the
+      *    text string within a field then the text string will
+      *    be formated as it is moved to the output buffer.
+      *    The data in the output buffer will start and end with
+      *    a Frame byte
+      *    Embedded Frame bytes will be preceded by a Frame byte
+      *    and embedded Delimiter bytes will be treated as data
+      *    within the output text string.
+      *****************************************************************
+           add 1 to ZERO giving IX-P1
+           add 1 to ZERO giving IX-P2
+           move ZERO to FRAME-COUNT
+           move ZERO to DELIM-COUNT
+           move ZERO to LAST-NON-SPACE-BYTE
+           move SPACES to WORK-AREA
+           perform until IX-P1 > FFL-SIZE
+               move WORK-AREA-X2(IX-P1:1) to WORK-AREA(IX-P2:1)
+               if  WORK-AREA-X2(IX-P1:1) = FRAME-BYTE
+                   add 1 to IX-P2
+                   add 1 to FRAME-COUNT
+                   move FRAME-BYTE to WORK-AREA(IX-P2:1)
+               end-if
+               if  WORK-AREA-X2(IX-P1:1) = DELIMITER-BYTE
+                   add 1 to DELIM-COUNT
+               end-if
+               if  WORK-AREA-X2(IX-P1:1) not = SPACE
+                   add IX-P2 to ZERO giving LAST-NON-SPACE-BYTE
+               end-if
+               add 1 to IX-P1
+               add 1 to IX-P2
+           end-perform
+           if  DELIM-COUNT > 0
+           or  FRAME-COUNT > 0
+               add 1 to LAST-NON-SPACE-BYTE
+               move FRAME-BYTE to WORK-AREA(LAST-NON-SPACE-BYTE:1)
+               add 1 to IX-P2
+               add LAST-NON-SPACE-BYTE to 1 giving CSV-SIZE
+               move WORK-AREA-X to REC1CALL-REC(IX-NP:CSV-SIZE)
+           else
+               add LAST-NON-SPACE-BYTE to ZERO giving CSV-SIZE
+               move WORK-AREA to REC1CALL-REC(IX-NP:CSV-SIZE)
+           end-if
+           add CSV-SIZE to IX-NP
+           move DELIMITER-BYTE to REC1CALL-REC(IX-NP:1)
+           add 1 to IX-NP
+           exit.
+      *****************************************************************
