@@ -0,0 +1,48 @@
+      *****************************************************************
+      *               CUSTTXB1.CPY - a COBOL Copy File                *
+      *        A Customer Text File used by CSV Demo programs.        *
+      *         Copyright (C) 1987-2019 SimoTime Technologies         *
+      *                     All Rights Reserved                       *
+      *              Provided by SimoTime Technologies                *
+      *        Our e-mail address is: helpdesk@simotime.com           *
+      *     Also, visit our Web Site at http://www.simotime.com       *
+      *****************************************************************
+      *    The record length is 512 bytes.
+      *
+      *    Column  Field Name               Size
+      *       -    -----------------------   --
+      *       A    CUSTTEXT-KEY              12
+      *       B    CUSTTEXT-STATUS           01
+      *       C    CUSTTEXT-LAST-NAME        28
+      *       D    CUSTTEXT-FIRST-NAME       20
+      *       E    CUSTTEXT-STREET-ADDR-01   48
+      *       F    CUSTTEXT-STREET-ADDR-02   48
+      *       G    CUSTTEXT-CITY             16
+      *       H    CUSTTEXT-STATE            02
+      *       I    CUSTTEXT-POSTAL-CODE      12
+      *       -    -----------------------   --
+      *
+       01  CUSTTEXT-RECORD.
+           05  CUSTTEXT-KEY            PIC 9(12).
+           05  CUSTTEXT-STATUS         PIC X.
+      *        'A' = Active, domestic address.
+      *        'I' = Inactive.
+      *        'F' = Active, foreign address - CUSTTEXT-STATE and
+      *              CUSTTEXT-POSTAL-CODE are too narrow for most
+      *              non-US province/postal formats, so CBLCSVR1
+      *              combines them into one CSV column instead of
+      *              running them together with no separator.
+               88  CUSTTEXT-STATUS-ACTIVE    VALUE 'A'.
+               88  CUSTTEXT-STATUS-INACTIVE  VALUE 'I'.
+               88  CUSTTEXT-STATUS-FOREIGN   VALUE 'F'.
+           05  CUSTTEXT-LAST-NAME      PIC X(28).
+           05  CUSTTEXT-FIRST-NAME     PIC X(20).
+           05  CUSTTEXT-STREET-ADDR-01 PIC X(48).
+           05  CUSTTEXT-STREET-ADDR-02 PIC X(48).
+           05  CUSTTEXT-CITY           PIC X(16).
+           05  CUSTTEXT-STATE          PIC X(2).
+           05  CUSTTEXT-POSTAL-CODE    PIC X(12).
+           05  FILLER                  PIC X(325).
+      *
+      ***  CUSTTXB1 - End-of-Copy File - - - - - - - - - - - CUSTTXB1 *
+      *****************************************************************
